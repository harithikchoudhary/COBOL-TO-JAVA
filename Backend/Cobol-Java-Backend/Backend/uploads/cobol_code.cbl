@@ -1,626 +1,1650 @@
-*****************************************************************
-      * PROGRAM:  DBCONNECT
-      * AUTHOR:   John Doe
-      * DATE:     2025-05-09
-      * PURPOSE:  Database connection and operations using COBOL
-      *           Demonstrates connecting to a SQL database,
-      *           performing CRUD operations, and error handling
-      *****************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DBCONNECT.
-       
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-PC.
-       OBJECT-COMPUTER. IBM-PC.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       
-       WORKING-STORAGE SECTION.
-       
-       *-----------------------------------------------------------------
-       * SQL Communication Area
-       *-----------------------------------------------------------------
-           EXEC SQL 
-               INCLUDE SQLCA 
-           END-EXEC.
-           
-       *-----------------------------------------------------------------
-       * Employee Record Structure
-       *-----------------------------------------------------------------
-       01 WS-EMPLOYEE-RECORD.
-          05 WS-EMP-ID                PIC 9(5).
-          05 WS-EMP-FIRST-NAME        PIC X(20).
-          05 WS-EMP-LAST-NAME         PIC X(20).
-          05 WS-EMP-DEPT              PIC X(15).
-          05 WS-EMP-POSITION          PIC X(20).
-          05 WS-EMP-SALARY            PIC 9(7)V99.
-          05 WS-EMP-HIRE-DATE         PIC X(10).
-       
-       *-----------------------------------------------------------------
-       * Variables for Database Operations
-       *-----------------------------------------------------------------
-       01 WS-DB-CONNECTION.
-          05 WS-DB-NAME               PIC X(20) VALUE "EMPLOYEE_DB".
-          05 WS-DB-USER               PIC X(20) VALUE "ADMIN".
-          05 WS-DB-PASSWORD           PIC X(20) VALUE "P@ssw0rd".
-          05 WS-DB-SERVER             PIC X(30) VALUE "localhost:1521".
-       
-       01 WS-FLAGS.
-          05 WS-END-OF-DATA           PIC X(1) VALUE "N".
-             88 END-OF-DATA           VALUE "Y".
-          05 WS-DB-CONNECTED          PIC X(1) VALUE "N".
-             88 DB-CONNECTED          VALUE "Y".
-       
-       01 WS-COUNTERS.
-          05 WS-RECORDS-FOUND         PIC 9(5) VALUE ZEROES.
-          05 WS-RECORDS-UPDATED       PIC 9(5) VALUE ZEROES.
-          05 WS-RECORDS-DELETED       PIC 9(5) VALUE ZEROES.
-          05 WS-RECORDS-INSERTED      PIC 9(5) VALUE ZEROES.
-       
-       01 WS-ERROR-HANDLING.
-          05 WS-SQL-STATUS            PIC X(5).
-          05 WS-SQL-MSG               PIC X(70).
-          05 WS-ERROR-MSG             PIC X(100).
-       
-       01 WS-SEARCH-CRITERIA.
-          05 WS-SEARCH-DEPT           PIC X(15).
-          05 WS-SEARCH-MIN-SALARY     PIC 9(7)V99.
-       
-       01 WS-USER-INPUT.
-          05 WS-OPERATION-CHOICE      PIC 9(1).
-          05 WS-CONTINUE-CHOICE       PIC X(1).
-       
-       01 WS-DISPLAY-VARIABLES.
-          05 WS-FORMATTED-SALARY      PIC $ZZZ,ZZ9.99.
-          05 WS-LINE                  PIC X(80) VALUE ALL "-".
-          05 WS-HEADER                PIC X(80) VALUE 
-             "ID     NAME                      DEPARTMENT    POSITION            SALARY".
-       
-       *-----------------------------------------------------------------
-       * SQL Host Variables Declaration
-       *-----------------------------------------------------------------
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       
-       01 HV-EMP-ID                   PIC 9(5).
-       01 HV-EMP-FIRST-NAME           PIC X(20).
-       01 HV-EMP-LAST-NAME            PIC X(20).
-       01 HV-EMP-DEPT                 PIC X(15).
-       01 HV-EMP-POSITION             PIC X(20).
-       01 HV-EMP-SALARY               PIC 9(7)V99.
-       01 HV-EMP-HIRE-DATE            PIC X(10).
-       01 HV-DB-USER                  PIC X(20).
-       01 HV-DB-PASSWORD              PIC X(20).
-       01 HV-SEARCH-DEPT              PIC X(15).
-       01 HV-MIN-SALARY               PIC 9(7)V99.
-       
-       EXEC SQL END DECLARE SECTION END-EXEC.
-       
-       *-----------------------------------------------------------------
-       * Cursor Declarations
-       *-----------------------------------------------------------------
-       EXEC SQL
-          DECLARE EMP_CURSOR CURSOR FOR
-          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT, 
-                 POSITION, SALARY, HIRE_DATE
-          FROM EMPLOYEES
-          ORDER BY EMP_ID
-       END-EXEC.
-       
-       EXEC SQL
-          DECLARE DEPT_CURSOR CURSOR FOR
-          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT, 
-                 POSITION, SALARY, HIRE_DATE
-          FROM EMPLOYEES
-          WHERE DEPARTMENT = :HV-SEARCH-DEPT
-            AND SALARY >= :HV-MIN-SALARY
-          ORDER BY SALARY DESC
-       END-EXEC.
-       
-       PROCEDURE DIVISION.
-       
-       *-----------------------------------------------------------------
-       * Main Processing Section
-       *-----------------------------------------------------------------
-       0000-MAIN.
-           DISPLAY "COBOL DATABASE OPERATIONS PROGRAM".
-           DISPLAY WS-LINE.
-           
-           PERFORM 1000-INITIALIZE.
-           
-           IF DB-CONNECTED
-              PERFORM 2000-PROCESS-USER-CHOICE
-              UNTIL WS-CONTINUE-CHOICE = "N" OR "n"
-           END-IF.
-           
-           PERFORM 9000-TERMINATE.
-           
-           STOP RUN.
-       
-       *-----------------------------------------------------------------
-       * Initialize Variables and Connect to Database
-       *-----------------------------------------------------------------
-       1000-INITIALIZE.
-           INITIALIZE WS-EMPLOYEE-RECORD
-                      WS-COUNTERS
-                      WS-ERROR-HANDLING.
-                      
-           MOVE "N" TO WS-END-OF-DATA.
-           MOVE "N" TO WS-DB-CONNECTED.
-           
-           PERFORM 1100-CONNECT-TO-DB.
-       
-       *-----------------------------------------------------------------
-       * Database Connection Process
-       *-----------------------------------------------------------------
-       1100-CONNECT-TO-DB.
-           DISPLAY "Connecting to database: " WS-DB-NAME.
-           DISPLAY "Server: " WS-DB-SERVER.
-           
-           MOVE WS-DB-USER TO HV-DB-USER.
-           MOVE WS-DB-PASSWORD TO HV-DB-PASSWORD.
-           
-           EXEC SQL
-               CONNECT TO :WS-DB-NAME 
-               USER :HV-DB-USER 
-               USING :HV-DB-PASSWORD
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              MOVE "Y" TO WS-DB-CONNECTED
-              DISPLAY "Successfully connected to database."
-           ELSE
-              DISPLAY "Failed to connect to database."
-              DISPLAY "SQL Error Code: " SQLCODE
-              DISPLAY "SQL Error Message: " SQLERRMC
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Process User Menu Choices
-       *-----------------------------------------------------------------
-       2000-PROCESS-USER-CHOICE.
-           PERFORM 2100-DISPLAY-MENU.
-           ACCEPT WS-OPERATION-CHOICE.
-           
-           EVALUATE WS-OPERATION-CHOICE
-               WHEN 1
-                   PERFORM 3000-RETRIEVE-ALL-EMPLOYEES
-               WHEN 2
-                   PERFORM 3100-RETRIEVE-BY-CRITERIA
-               WHEN 3
-                   PERFORM 4000-INSERT-EMPLOYEE
-               WHEN 4
-                   PERFORM 5000-UPDATE-EMPLOYEE
-               WHEN 5
-                   PERFORM 6000-DELETE-EMPLOYEE
-               WHEN 9
-                   MOVE "N" TO WS-CONTINUE-CHOICE
-               WHEN OTHER
-                   DISPLAY "Invalid choice. Please try again."
-           END-EVALUATE.
-           
-           IF WS-CONTINUE-CHOICE NOT = "N" AND WS-OPERATION-CHOICE NOT = 9
-              DISPLAY WS-LINE
-              DISPLAY "Do you want to perform another operation? (Y/N)"
-              ACCEPT WS-CONTINUE-CHOICE
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Display Main Menu
-       *-----------------------------------------------------------------
-       2100-DISPLAY-MENU.
-           DISPLAY WS-LINE.
-           DISPLAY "DATABASE OPERATIONS MENU".
-           DISPLAY WS-LINE.
-           DISPLAY "1. Display All Employees".
-           DISPLAY "2. Search Employees by Department and Salary".
-           DISPLAY "3. Add New Employee".
-           DISPLAY "4. Update Employee Information".
-           DISPLAY "5. Delete Employee".
-           DISPLAY "9. Exit Program".
-           DISPLAY WS-LINE.
-           DISPLAY "Enter your choice (1-9): " WITH NO ADVANCING.
-       
-       *-----------------------------------------------------------------
-       * Retrieve All Employee Records
-       *-----------------------------------------------------------------
-       3000-RETRIEVE-ALL-EMPLOYEES.
-           DISPLAY WS-LINE.
-           DISPLAY "RETRIEVING ALL EMPLOYEE RECORDS".
-           DISPLAY WS-LINE.
-           
-           INITIALIZE WS-COUNTERS.
-           MOVE "N" TO WS-END-OF-DATA.
-           
-           EXEC SQL
-               OPEN EMP_CURSOR
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              DISPLAY WS-HEADER
-              DISPLAY WS-LINE
-              
-              PERFORM 3050-FETCH-EMPLOYEE-RECORD
-              UNTIL END-OF-DATA
-              
-              DISPLAY WS-LINE
-              DISPLAY "Total records found: " WS-RECORDS-FOUND
-              
-              EXEC SQL
-                  CLOSE EMP_CURSOR
-              END-EXEC
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Fetch Single Employee Record From Cursor
-       *-----------------------------------------------------------------
-       3050-FETCH-EMPLOYEE-RECORD.
-           EXEC SQL
-               FETCH EMP_CURSOR INTO 
-                   :HV-EMP-ID,
-                   :HV-EMP-FIRST-NAME,
-                   :HV-EMP-LAST-NAME,
-                   :HV-EMP-DEPT,
-                   :HV-EMP-POSITION,
-                   :HV-EMP-SALARY,
-                   :HV-EMP-HIRE-DATE
-           END-EXEC.
-           
-           IF SQLCODE = 0
-              ADD 1 TO WS-RECORDS-FOUND
-              
-              MOVE HV-EMP-SALARY TO WS-FORMATTED-SALARY
-              
-              DISPLAY HV-EMP-ID " | "
-                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
-                      FUNCTION TRIM(HV-EMP-LAST-NAME) "  | "
-                      FUNCTION TRIM(HV-EMP-DEPT) " | "
-                      FUNCTION TRIM(HV-EMP-POSITION) " | "
-                      WS-FORMATTED-SALARY
-           ELSE
-              IF SQLCODE = 100
-                 MOVE "Y" TO WS-END-OF-DATA
-              ELSE
-                 PERFORM 8000-CHECK-SQL-STATUS
-              END-IF
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Retrieve Employees by Search Criteria
-       *-----------------------------------------------------------------
-       3100-RETRIEVE-BY-CRITERIA.
-           DISPLAY WS-LINE.
-           DISPLAY "SEARCH EMPLOYEES BY DEPARTMENT AND MINIMUM SALARY".
-           DISPLAY WS-LINE.
-           
-           DISPLAY "Enter Department Name: " WITH NO ADVANCING.
-           ACCEPT WS-SEARCH-DEPT.
-           
-           DISPLAY "Enter Minimum Salary: " WITH NO ADVANCING.
-           ACCEPT WS-SEARCH-MIN-SALARY.
-           
-           MOVE WS-SEARCH-DEPT TO HV-SEARCH-DEPT.
-           MOVE WS-SEARCH-MIN-SALARY TO HV-MIN-SALARY.
-           
-           INITIALIZE WS-COUNTERS.
-           MOVE "N" TO WS-END-OF-DATA.
-           
-           EXEC SQL
-               OPEN DEPT_CURSOR
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              DISPLAY WS-HEADER
-              DISPLAY WS-LINE
-              
-              PERFORM 3150-FETCH-DEPT-RECORD
-              UNTIL END-OF-DATA
-              
-              DISPLAY WS-LINE
-              DISPLAY "Total records found: " WS-RECORDS-FOUND
-              
-              EXEC SQL
-                  CLOSE DEPT_CURSOR
-              END-EXEC
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Fetch Record From Department Search Cursor
-       *-----------------------------------------------------------------
-       3150-FETCH-DEPT-RECORD.
-           EXEC SQL
-               FETCH DEPT_CURSOR INTO 
-                   :HV-EMP-ID,
-                   :HV-EMP-FIRST-NAME,
-                   :HV-EMP-LAST-NAME,
-                   :HV-EMP-DEPT,
-                   :HV-EMP-POSITION,
-                   :HV-EMP-SALARY,
-                   :HV-EMP-HIRE-DATE
-           END-EXEC.
-           
-           IF SQLCODE = 0
-              ADD 1 TO WS-RECORDS-FOUND
-              
-              MOVE HV-EMP-SALARY TO WS-FORMATTED-SALARY
-              
-              DISPLAY HV-EMP-ID " | "
-                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
-                      FUNCTION TRIM(HV-EMP-LAST-NAME) "  | "
-                      FUNCTION TRIM(HV-EMP-DEPT) " | "
-                      FUNCTION TRIM(HV-EMP-POSITION) " | "
-                      WS-FORMATTED-SALARY
-           ELSE
-              IF SQLCODE = 100
-                 MOVE "Y" TO WS-END-OF-DATA
-              ELSE
-                 PERFORM 8000-CHECK-SQL-STATUS
-              END-IF
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Insert New Employee Record
-       *-----------------------------------------------------------------
-       4000-INSERT-EMPLOYEE.
-           DISPLAY WS-LINE.
-           DISPLAY "ADD NEW EMPLOYEE".
-           DISPLAY WS-LINE.
-           
-           DISPLAY "Enter Employee ID: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-ID.
-           
-           DISPLAY "Enter First Name: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-FIRST-NAME.
-           
-           DISPLAY "Enter Last Name: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-LAST-NAME.
-           
-           DISPLAY "Enter Department: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-DEPT.
-           
-           DISPLAY "Enter Position: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-POSITION.
-           
-           DISPLAY "Enter Salary: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-SALARY.
-           
-           DISPLAY "Enter Hire Date (YYYY-MM-DD): " WITH NO ADVANCING.
-           ACCEPT WS-EMP-HIRE-DATE.
-           
-           MOVE WS-EMP-ID TO HV-EMP-ID.
-           MOVE WS-EMP-FIRST-NAME TO HV-EMP-FIRST-NAME.
-           MOVE WS-EMP-LAST-NAME TO HV-EMP-LAST-NAME.
-           MOVE WS-EMP-DEPT TO HV-EMP-DEPT.
-           MOVE WS-EMP-POSITION TO HV-EMP-POSITION.
-           MOVE WS-EMP-SALARY TO HV-EMP-SALARY.
-           MOVE WS-EMP-HIRE-DATE TO HV-EMP-HIRE-DATE.
-           
-           EXEC SQL
-               INSERT INTO EMPLOYEES 
-               (EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT, 
-                POSITION, SALARY, HIRE_DATE)
-               VALUES
-               (:HV-EMP-ID, :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME,
-                :HV-EMP-DEPT, :HV-EMP-POSITION, :HV-EMP-SALARY,
-                :HV-EMP-HIRE-DATE)
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              ADD 1 TO WS-RECORDS-INSERTED
-              DISPLAY "Employee record successfully inserted."
-              DISPLAY "Records inserted: " WS-RECORDS-INSERTED
-              
-              EXEC SQL
-                  COMMIT WORK
-              END-EXEC
-           ELSE
-              EXEC SQL
-                  ROLLBACK WORK
-              END-EXEC
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Update Employee Information
-       *-----------------------------------------------------------------
-       5000-UPDATE-EMPLOYEE.
-           DISPLAY WS-LINE.
-           DISPLAY "UPDATE EMPLOYEE INFORMATION".
-           DISPLAY WS-LINE.
-           
-           DISPLAY "Enter Employee ID to update: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-ID.
-           
-           MOVE WS-EMP-ID TO HV-EMP-ID.
-           
-           EXEC SQL
-               SELECT FIRST_NAME, LAST_NAME, DEPARTMENT, 
-                      POSITION, SALARY, HIRE_DATE
-               INTO :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME,
-                    :HV-EMP-DEPT, :HV-EMP-POSITION,
-                    :HV-EMP-SALARY, :HV-EMP-HIRE-DATE
-               FROM EMPLOYEES
-               WHERE EMP_ID = :HV-EMP-ID
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              MOVE HV-EMP-FIRST-NAME TO WS-EMP-FIRST-NAME
-              MOVE HV-EMP-LAST-NAME TO WS-EMP-LAST-NAME
-              MOVE HV-EMP-DEPT TO WS-EMP-DEPT
-              MOVE HV-EMP-POSITION TO WS-EMP-POSITION
-              MOVE HV-EMP-SALARY TO WS-EMP-SALARY
-              MOVE HV-EMP-HIRE-DATE TO WS-EMP-HIRE-DATE
-              
-              DISPLAY "Current Employee Information:"
-              DISPLAY "First Name: " FUNCTION TRIM(WS-EMP-FIRST-NAME)
-              DISPLAY "Last Name: " FUNCTION TRIM(WS-EMP-LAST-NAME)
-              DISPLAY "Department: " FUNCTION TRIM(WS-EMP-DEPT)
-              DISPLAY "Position: " FUNCTION TRIM(WS-EMP-POSITION)
-              DISPLAY "Salary: " WS-EMP-SALARY
-              DISPLAY "Hire Date: " WS-EMP-HIRE-DATE
-              
-              DISPLAY WS-LINE
-              DISPLAY "Enter new information (leave blank to keep current):"
-              
-              DISPLAY "New Department: " WITH NO ADVANCING
-              ACCEPT WS-EMP-DEPT
-              IF WS-EMP-DEPT = SPACES
-                 MOVE HV-EMP-DEPT TO WS-EMP-DEPT
-              END-IF
-              
-              DISPLAY "New Position: " WITH NO ADVANCING
-              ACCEPT WS-EMP-POSITION
-              IF WS-EMP-POSITION = SPACES
-                 MOVE HV-EMP-POSITION TO WS-EMP-POSITION
-              END-IF
-              
-              DISPLAY "New Salary: " WITH NO ADVANCING
-              ACCEPT WS-EMP-SALARY
-              IF WS-EMP-SALARY = ZEROES
-                 MOVE HV-EMP-SALARY TO WS-EMP-SALARY
-              END-IF
-              
-              MOVE WS-EMP-DEPT TO HV-EMP-DEPT
-              MOVE WS-EMP-POSITION TO HV-EMP-POSITION
-              MOVE WS-EMP-SALARY TO HV-EMP-SALARY
-              
-              EXEC SQL
-                  UPDATE EMPLOYEES
-                  SET DEPARTMENT = :HV-EMP-DEPT,
-                      POSITION = :HV-EMP-POSITION,
-                      SALARY = :HV-EMP-SALARY
-                  WHERE EMP_ID = :HV-EMP-ID
-              END-EXEC
-              
-              PERFORM 8000-CHECK-SQL-STATUS
-              
-              IF SQLCODE = 0
-                 ADD 1 TO WS-RECORDS-UPDATED
-                 DISPLAY "Employee record successfully updated."
-                 DISPLAY "Records updated: " WS-RECORDS-UPDATED
-                 
-                 EXEC SQL
-                     COMMIT WORK
-                 END-EXEC
-              ELSE
-                 EXEC SQL
-                     ROLLBACK WORK
-                 END-EXEC
-              END-IF
-           ELSE
-              IF SQLCODE = 100
-                 DISPLAY "Employee ID " WS-EMP-ID " not found."
-              ELSE
-                 PERFORM 8000-CHECK-SQL-STATUS
-              END-IF
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Delete Employee Record
-       *-----------------------------------------------------------------
-       6000-DELETE-EMPLOYEE.
-           DISPLAY WS-LINE.
-           DISPLAY "DELETE EMPLOYEE".
-           DISPLAY WS-LINE.
-           
-           DISPLAY "Enter Employee ID to delete: " WITH NO ADVANCING.
-           ACCEPT WS-EMP-ID.
-           
-           MOVE WS-EMP-ID TO HV-EMP-ID.
-           
-           EXEC SQL
-               SELECT FIRST_NAME, LAST_NAME
-               INTO :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME
-               FROM EMPLOYEES
-               WHERE EMP_ID = :HV-EMP-ID
-           END-EXEC.
-           
-           PERFORM 8000-CHECK-SQL-STATUS.
-           
-           IF SQLCODE = 0
-              DISPLAY "You are about to delete employee: "
-              DISPLAY "ID: " HV-EMP-ID ", Name: " 
-                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " " 
-                      FUNCTION TRIM(HV-EMP-LAST-NAME)
-              DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
-              ACCEPT WS-CONTINUE-CHOICE
-              
-              IF WS-CONTINUE-CHOICE = "Y" OR WS-CONTINUE-CHOICE = "y"
-                 EXEC SQL
-                     DELETE FROM EMPLOYEES
-                     WHERE EMP_ID = :HV-EMP-ID
-                 END-EXEC
-                 
-                 PERFORM 8000-CHECK-SQL-STATUS
-                 
-                 IF SQLCODE = 0
-                    ADD 1 TO WS-RECORDS-DELETED
-                    DISPLAY "Employee record successfully deleted."
-                    DISPLAY "Records deleted: " WS-RECORDS-DELETED
-                    
-                    EXEC SQL
-                        COMMIT WORK
-                    END-EXEC
-                 ELSE
-                    EXEC SQL
-                        ROLLBACK WORK
-                    END-EXEC
-                 END-IF
-              ELSE
-                 DISPLAY "Delete operation cancelled."
-              END-IF
-           ELSE
-              IF SQLCODE = 100
-                 DISPLAY "Employee ID " WS-EMP-ID " not found."
-              ELSE
-                 PERFORM 8000-CHECK-SQL-STATUS
-              END-IF
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Check SQL Status and Handle Errors
-       *-----------------------------------------------------------------
-       8000-CHECK-SQL-STATUS.
-           MOVE SQLCODE TO WS-SQL-STATUS.
-           MOVE SQLERRMC TO WS-SQL-MSG.
-           
-           IF SQLCODE < 0
-              STRING "SQL ERROR: " DELIMITED BY SIZE
-                     WS-SQL-STATUS DELIMITED BY SIZE
-                     " - " DELIMITED BY SIZE
-                     WS-SQL-MSG DELIMITED BY SIZE
-                INTO WS-ERROR-MSG
-              DISPLAY WS-ERROR-MSG
-           END-IF.
-       
-       *-----------------------------------------------------------------
-       * Program Termination
-       *-----------------------------------------------------------------
-       9000-TERMINATE.
-           IF DB-CONNECTED
-              EXEC SQL
-                  DISCONNECT CURRENT
-              END-EXEC
-              
-              PERFORM 8000-CHECK-SQL-STATUS
-              
-              IF SQLCODE = 0
-                 DISPLAY "Successfully disconnected from database."
-              ELSE
-                 DISPLAY "Error during database disconnect."
-              END-IF
-           END-IF.
-           
-           DISPLAY WS-LINE.
-           DISPLAY "Program terminated.".
+*****************************************************************
+      * PROGRAM:  DBCONNECT
+      * AUTHOR:   John Doe
+      * DATE:     2025-05-09
+      * PURPOSE:  Database connection and operations using COBOL
+      *           Demonstrates connecting to a SQL database,
+      *           performing CRUD operations, and error handling
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCONNECT.
+       
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT NEW-HIRES-FILE ASSIGN TO "NEWHIRES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NH-FILE-STATUS.
+           SELECT EMP-CHECKPOINT-FILE ASSIGN TO "CHKPEMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT DEPT-CHECKPOINT-FILE ASSIGN TO "CHKPDEPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "EMPEXPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  NEW-HIRES-FILE.
+       01 NH-INPUT-RECORD.
+          05 NH-EMP-ID                PIC 9(5).
+          05 FILLER                   PIC X(1).
+          05 NH-FIRST-NAME            PIC X(20).
+          05 FILLER                   PIC X(1).
+          05 NH-LAST-NAME             PIC X(20).
+          05 FILLER                   PIC X(1).
+          05 NH-DEPT                  PIC X(15).
+          05 FILLER                   PIC X(1).
+          05 NH-POSITION              PIC X(20).
+          05 FILLER                   PIC X(1).
+          05 NH-SALARY                PIC 9(7)V99.
+          05 FILLER                   PIC X(1).
+          05 NH-HIRE-DATE             PIC X(10).
+
+       FD  AUDIT-FILE.
+       01 AUD-FILE-RECORD.
+          05 AFR-EMP-ID               PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-OPERATION            PIC X(6).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-OLD-DEPT             PIC X(15).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-NEW-DEPT             PIC X(15).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-OLD-POSITION         PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-NEW-POSITION         PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-OLD-SALARY           PIC 9(7)V99.
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-NEW-SALARY           PIC 9(7)V99.
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-TIMESTAMP            PIC X(21).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 AFR-TERMINAL-USER        PIC X(20).
+
+       FD  EMP-CHECKPOINT-FILE.
+       01 ECK-FILE-RECORD.
+          05 ECK-LAST-EMP-ID          PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 ECK-RECORDS-DONE         PIC 9(5).
+
+       FD  DEPT-CHECKPOINT-FILE.
+       01 DCK-FILE-RECORD.
+          05 DCK-LAST-SALARY          PIC 9(7)V99.
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-LAST-EMP-ID          PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-RECORDS-DONE         PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-SEARCH-DEPT          PIC X(15).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-MIN-SALARY           PIC 9(7)V99.
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-MAX-SALARY           PIC 9(7)V99.
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-SEARCH-LAST-NAME     PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-SEARCH-POSITION      PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-HIRE-DATE-FROM       PIC X(10).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 DCK-HIRE-DATE-TO         PIC X(10).
+
+       FD  EXPORT-FILE.
+       01 EXP-FILE-RECORD             PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       
+      *-----------------------------------------------------------------
+      * SQL Communication Area
+      *-----------------------------------------------------------------
+           EXEC SQL 
+               INCLUDE SQLCA 
+           END-EXEC.
+           
+      *-----------------------------------------------------------------
+      * Audit Trail Record (shared copybook) and Supporting Fields
+      *-----------------------------------------------------------------
+       COPY "copybooks/AUDREC.cpy".
+       
+       01 WS-AUDIT-INFO.
+          05 WS-TERMINAL-USER         PIC X(20).
+          05 WS-OLD-DEPT               PIC X(15).
+          05 WS-OLD-POSITION           PIC X(20).
+          05 WS-OLD-SALARY             PIC 9(7)V99.
+          05 WS-AUD-FILE-STATUS        PIC X(2).
+       
+      *-----------------------------------------------------------------
+      * Employee Record Structure (shared copybook)
+      *-----------------------------------------------------------------
+       COPY "copybooks/EMPREC.cpy".
+
+       01 WS-SYSTEM-DATE.
+          05 WS-SYSTEM-DATE-RAW       PIC X(21).
+
+      *-----------------------------------------------------------------
+      * Variables for Database Operations
+      *-----------------------------------------------------------------
+       01 WS-DB-CONNECTION.
+          05 WS-DB-NAME               PIC X(20) VALUE "EMPLOYEE_DB".
+          05 WS-DB-USER               PIC X(20) VALUE "ADMIN".
+          05 WS-DB-PASSWORD           PIC X(20) VALUE "P@ssw0rd".
+          05 WS-DB-SERVER             PIC X(30) VALUE "localhost:1521".
+       
+       01 WS-FLAGS.
+          05 WS-END-OF-DATA           PIC X(1) VALUE "N".
+             88 END-OF-DATA           VALUE "Y".
+          05 WS-DB-CONNECTED          PIC X(1) VALUE "N".
+             88 DB-CONNECTED          VALUE "Y".
+       
+       01 WS-COUNTERS.
+          05 WS-RECORDS-FOUND         PIC 9(5) VALUE ZEROES.
+          05 WS-RECORDS-UPDATED       PIC 9(5) VALUE ZEROES.
+          05 WS-RECORDS-DELETED       PIC 9(5) VALUE ZEROES.
+          05 WS-RECORDS-INSERTED      PIC 9(5) VALUE ZEROES.
+
+       01 WS-BULK-LOAD-COUNTERS.
+          05 WS-BULK-LOADED           PIC 9(5) VALUE ZEROES.
+          05 WS-BULK-REJECTED         PIC 9(5) VALUE ZEROES.
+          05 WS-NH-FILE-STATUS        PIC X(2).
+
+       01 WS-ERROR-HANDLING.
+          05 WS-SQL-STATUS            PIC X(5).
+          05 WS-SQL-MSG               PIC X(70).
+          05 WS-ERROR-MSG             PIC X(100).
+       
+       01 WS-SEARCH-CRITERIA.
+          05 WS-SEARCH-DEPT           PIC X(15).
+          05 WS-SEARCH-MIN-SALARY     PIC 9(7)V99.
+          05 WS-SEARCH-MAX-SALARY     PIC 9(7)V99.
+          05 WS-SEARCH-LAST-NAME      PIC X(20).
+          05 WS-SEARCH-POSITION       PIC X(20).
+          05 WS-SEARCH-HIRE-DATE-FROM PIC X(10).
+          05 WS-SEARCH-HIRE-DATE-TO   PIC X(10).
+
+      *-----------------------------------------------------------------
+      * Checkpoint / Restart Support for Cursor Fetch Loops
+      *-----------------------------------------------------------------
+       01 WS-CHECKPOINT-AREA.
+          05 WS-CKP-FILE-STATUS       PIC X(2).
+          05 WS-CKP-LAST-EMP-ID       PIC 9(5).
+          05 WS-CKP-LAST-SALARY       PIC 9(7)V99.
+          05 WS-CKP-RECORDS-DONE      PIC 9(5).
+          05 WS-CKP-QUOTIENT          PIC 9(5).
+          05 WS-CKP-REMAINDER         PIC 9(5).
+          05 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 10.
+          05 WS-CKP-FOUND-FLAG        PIC X(1).
+             88 CKP-FOUND             VALUE "Y".
+             88 CKP-NOT-FOUND         VALUE "N".
+          05 WS-RESUME-CHOICE         PIC X(1).
+
+      *-----------------------------------------------------------------
+      * CSV / JSON Export Working Fields
+      *-----------------------------------------------------------------
+       01 WS-EXPORT-AREA.
+          05 WS-EXPORT-FORMAT         PIC X(1).
+             88 EXPORT-CSV            VALUE "C" "c".
+             88 EXPORT-JSON           VALUE "J" "j".
+          05 WS-EXPORT-LINE           PIC X(200).
+          05 WS-EXPORT-SALARY-ED      PIC ZZZZZZ9.99.
+          05 WS-EXPORT-SALARY-TXT     PIC X(10).
+          05 WS-EXPORT-COUNT          PIC 9(5) VALUE ZEROES.
+          05 WS-EXP-FILE-STATUS       PIC X(2).
+
+      *-----------------------------------------------------------------
+      * CSV Field-Quoting Working Fields (RFC 4180 style)
+      *-----------------------------------------------------------------
+       01 WS-CSV-QUOTE-AREA.
+          05 WS-CSV-SOURCE            PIC X(20).
+          05 WS-CSV-RESULT            PIC X(42).
+          05 WS-CSV-DOUBLED           PIC X(40).
+          05 WS-CSV-SPECIAL-COUNT     PIC 9(2).
+          05 WS-CSV-CHAR              PIC X(1).
+          05 WS-CSV-LEN               PIC 9(2).
+          05 WS-CSV-IN-IDX            PIC 9(2).
+          05 WS-CSV-OUT-IDX           PIC 9(2).
+          05 WS-CSV-OUT-FIRST         PIC X(42).
+          05 WS-CSV-OUT-LAST          PIC X(42).
+          05 WS-CSV-OUT-DEPT          PIC X(42).
+          05 WS-CSV-OUT-POS           PIC X(42).
+
+      *-----------------------------------------------------------------
+      * JSON Field-Escaping Working Fields (backslash, then quote)
+      *-----------------------------------------------------------------
+       01 WS-JSON-ESCAPE-AREA.
+          05 WS-JSON-SOURCE           PIC X(20).
+          05 WS-JSON-RESULT           PIC X(42).
+          05 WS-JSON-CHAR             PIC X(1).
+          05 WS-JSON-LEN              PIC 9(2).
+          05 WS-JSON-IN-IDX           PIC 9(2).
+          05 WS-JSON-OUT-IDX          PIC 9(2).
+          05 WS-JSON-OUT-FIRST        PIC X(42).
+          05 WS-JSON-OUT-LAST         PIC X(42).
+          05 WS-JSON-OUT-DEPT         PIC X(42).
+          05 WS-JSON-OUT-POS          PIC X(42).
+          05 WS-JSON-OUT-HIRE-DATE    PIC X(42).
+
+      *-----------------------------------------------------------------
+      * Input Validation Limits and Switches
+      *-----------------------------------------------------------------
+       01 WS-VALIDATION-LIMITS.
+          05 WS-MIN-SALARY            PIC 9(7)V99 VALUE 15000.00.
+          05 WS-MAX-SALARY            PIC 9(7)V99 VALUE 500000.00.
+
+       01 WS-VALIDATION-SWITCHES.
+          05 WS-VALIDATION-FLAG       PIC X(1).
+             88 VALIDATION-PASSED     VALUE "Y".
+             88 VALIDATION-FAILED     VALUE "N".
+          05 WS-DEPT-FOUND-FLAG       PIC X(1).
+             88 DEPT-FOUND            VALUE "Y".
+             88 DEPT-NOT-FOUND        VALUE "N".
+
+       01 WS-USER-INPUT.
+          05 WS-OPERATION-CHOICE      PIC 9(1).
+          05 WS-CONTINUE-CHOICE       PIC X(1).
+       
+       01 WS-DISPLAY-VARIABLES.
+          05 WS-FORMATTED-SALARY      PIC $ZZZ,ZZ9.99.
+          05 WS-LINE                  PIC X(80) VALUE ALL "-".
+          05 WS-HEADER                PIC X(80) VALUE
+             "ID     NAME                      DEPARTMENT    POSIT
+      -    "ION            SALARY".
+       
+      *-----------------------------------------------------------------
+      * SQL Host Variables Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       
+       01 HV-EMP-ID                   PIC 9(5).
+       01 HV-EMP-FIRST-NAME           PIC X(20).
+       01 HV-EMP-LAST-NAME            PIC X(20).
+       01 HV-EMP-DEPT                 PIC X(15).
+       01 HV-EMP-POSITION             PIC X(20).
+       01 HV-EMP-SALARY               PIC 9(7)V99.
+       01 HV-EMP-HIRE-DATE            PIC X(10).
+       01 HV-EMP-ACTIVE-FLAG          PIC X(1).
+       01 HV-EMP-TERM-DATE            PIC X(10).
+       01 HV-DB-USER                  PIC X(20).
+       01 HV-DB-PASSWORD              PIC X(20).
+       01 HV-SEARCH-DEPT              PIC X(15).
+       01 HV-MIN-SALARY               PIC 9(7)V99.
+       01 HV-CHECKPOINT-ID            PIC 9(5).
+       01 HV-CHECKPOINT-SALARY        PIC 9(7)V99.
+       01 HV-MAX-SALARY               PIC 9(7)V99.
+       01 HV-SEARCH-LAST-NAME-PATTERN PIC X(22).
+       01 HV-SEARCH-POSITION-PATTERN  PIC X(22).
+       01 HV-HIRE-DATE-FROM           PIC X(10).
+       01 HV-HIRE-DATE-TO             PIC X(10).
+       01 HV-DEPT-LOOKUP-COUNT        PIC 9(5).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       
+      *-----------------------------------------------------------------
+      * Cursor Declarations
+      *-----------------------------------------------------------------
+       EXEC SQL
+          DECLARE EMP_CURSOR CURSOR FOR
+          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT,
+                 POSITION, SALARY, HIRE_DATE
+          FROM EMPLOYEES
+          WHERE ACTIVE_FLAG = 'Y'
+            AND EMP_ID > :HV-CHECKPOINT-ID
+          ORDER BY EMP_ID
+       END-EXEC.
+
+       EXEC SQL
+          DECLARE DEPT_CURSOR CURSOR FOR
+          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT,
+                 POSITION, SALARY, HIRE_DATE
+          FROM EMPLOYEES
+          WHERE DEPARTMENT = :HV-SEARCH-DEPT
+            AND SALARY >= :HV-MIN-SALARY
+            AND ACTIVE_FLAG = 'Y'
+            AND (SALARY < :HV-CHECKPOINT-SALARY
+                 OR (SALARY = :HV-CHECKPOINT-SALARY
+                     AND EMP_ID > :HV-CHECKPOINT-ID))
+            AND (:HV-MAX-SALARY = 0 OR SALARY <= :HV-MAX-SALARY)
+            AND LAST_NAME LIKE :HV-SEARCH-LAST-NAME-PATTERN
+            AND POSITION LIKE :HV-SEARCH-POSITION-PATTERN
+            AND HIRE_DATE >= :HV-HIRE-DATE-FROM
+            AND HIRE_DATE <= :HV-HIRE-DATE-TO
+          ORDER BY SALARY DESC, EMP_ID
+       END-EXEC.
+
+       EXEC SQL
+          DECLARE TERM_CURSOR CURSOR FOR
+          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT,
+                 POSITION, SALARY, HIRE_DATE, TERM_DATE
+          FROM EMPLOYEES
+          WHERE ACTIVE_FLAG = 'N'
+          ORDER BY EMP_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       
+      *-----------------------------------------------------------------
+      * Main Processing Section
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           DISPLAY "COBOL DATABASE OPERATIONS PROGRAM".
+           DISPLAY WS-LINE.
+           
+           PERFORM 1000-INITIALIZE.
+           
+           IF DB-CONNECTED
+              PERFORM 2000-PROCESS-USER-CHOICE
+              UNTIL WS-CONTINUE-CHOICE = "N" OR "n"
+           END-IF.
+           
+           PERFORM 9000-TERMINATE.
+           
+           STOP RUN.
+       
+      *-----------------------------------------------------------------
+      * Initialize Variables and Connect to Database
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           INITIALIZE WS-EMPLOYEE-RECORD
+                      WS-COUNTERS
+                      WS-ERROR-HANDLING.
+                      
+           MOVE "N" TO WS-END-OF-DATA.
+           MOVE "N" TO WS-DB-CONNECTED.
+           
+           ACCEPT WS-TERMINAL-USER FROM ENVIRONMENT "USER".
+           OPEN EXTEND AUDIT-FILE.
+
+           IF WS-AUD-FILE-STATUS NOT = "00"
+              DISPLAY "WARNING: audit trail file could not be opened "
+                      "- status " WS-AUD-FILE-STATUS
+                      "; changes will not be audited."
+           END-IF.
+
+           PERFORM 1100-CONNECT-TO-DB.
+
+      *-----------------------------------------------------------------
+      * Database Connection Process
+      *-----------------------------------------------------------------
+       1100-CONNECT-TO-DB.
+           DISPLAY "Connecting to database: " WS-DB-NAME.
+           DISPLAY "Server: " WS-DB-SERVER.
+
+           MOVE WS-DB-USER TO HV-DB-USER.
+           MOVE WS-DB-PASSWORD TO HV-DB-PASSWORD.
+
+           EXEC SQL
+               CONNECT TO :WS-DB-NAME
+               USER :HV-DB-USER
+               USING :HV-DB-PASSWORD
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              MOVE "Y" TO WS-DB-CONNECTED
+              DISPLAY "Successfully connected to database."
+           ELSE
+              DISPLAY "Failed to connect to database."
+              DISPLAY "SQL Error Code: " SQLCODE
+              DISPLAY "SQL Error Message: " SQLERRMC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Process User Menu Choices
+      *-----------------------------------------------------------------
+       2000-PROCESS-USER-CHOICE.
+           PERFORM 2100-DISPLAY-MENU.
+           ACCEPT WS-OPERATION-CHOICE.
+           
+           EVALUATE WS-OPERATION-CHOICE
+               WHEN 1
+                   PERFORM 3000-RETRIEVE-ALL-EMPLOYEES
+               WHEN 2
+                   PERFORM 3100-RETRIEVE-BY-CRITERIA
+               WHEN 3
+                   PERFORM 4000-INSERT-EMPLOYEE
+               WHEN 4
+                   PERFORM 5000-UPDATE-EMPLOYEE
+               WHEN 5
+                   PERFORM 6000-DELETE-EMPLOYEE
+               WHEN 6
+                   PERFORM 7000-BULK-LOAD-NEW-HIRES
+               WHEN 7
+                   PERFORM 7500-EXPORT-EMPLOYEE-DATA
+               WHEN 8
+                   PERFORM 3200-RETRIEVE-TERMINATED-EMPLOYEES
+               WHEN 9
+                   MOVE "N" TO WS-CONTINUE-CHOICE
+               WHEN OTHER
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE.
+           
+           IF WS-CONTINUE-CHOICE NOT = "N" AND
+              WS-OPERATION-CHOICE NOT = 9
+              DISPLAY WS-LINE
+              DISPLAY "Do you want to perform another operation? (Y/N)"
+              ACCEPT WS-CONTINUE-CHOICE
+           END-IF.
+       
+      *-----------------------------------------------------------------
+      * Display Main Menu
+      *-----------------------------------------------------------------
+       2100-DISPLAY-MENU.
+           DISPLAY WS-LINE.
+           DISPLAY "DATABASE OPERATIONS MENU".
+           DISPLAY WS-LINE.
+           DISPLAY "1. Display All Employees".
+           DISPLAY "2. Search Employees by Department and Salary".
+           DISPLAY "3. Add New Employee".
+           DISPLAY "4. Update Employee Information".
+           DISPLAY "5. Delete Employee".
+           DISPLAY "6. Bulk Load New Hires From File".
+           DISPLAY "7. Export Employee Data (CSV/JSON)".
+           DISPLAY "8. Show Terminated Employees".
+           DISPLAY "9. Exit Program".
+           DISPLAY WS-LINE.
+           DISPLAY "Enter your choice (1-9): " WITH NO ADVANCING.
+       
+      *-----------------------------------------------------------------
+      * Retrieve All Employee Records
+      *-----------------------------------------------------------------
+       3000-RETRIEVE-ALL-EMPLOYEES.
+           DISPLAY WS-LINE.
+           DISPLAY "RETRIEVING ALL EMPLOYEE RECORDS".
+           DISPLAY WS-LINE.
+           
+           INITIALIZE WS-COUNTERS.
+           MOVE "N" TO WS-END-OF-DATA.
+
+           PERFORM 3005-CHECK-EMP-CHECKPOINT.
+
+           EXEC SQL
+               OPEN EMP_CURSOR
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              DISPLAY WS-HEADER
+              DISPLAY WS-LINE
+
+              PERFORM 3050-FETCH-EMPLOYEE-RECORD
+              UNTIL END-OF-DATA
+
+              DISPLAY WS-LINE
+              DISPLAY "Total records found: " WS-RECORDS-FOUND
+
+              EXEC SQL
+                  CLOSE EMP_CURSOR
+              END-EXEC
+
+              PERFORM 3070-CLEAR-EMP-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Check for and Optionally Resume From a Prior Checkpoint
+      *-----------------------------------------------------------------
+       3005-CHECK-EMP-CHECKPOINT.
+           MOVE ZEROES TO HV-CHECKPOINT-ID.
+           MOVE "N" TO WS-CKP-FOUND-FLAG.
+
+           OPEN INPUT EMP-CHECKPOINT-FILE.
+           IF WS-CKP-FILE-STATUS = "00"
+              READ EMP-CHECKPOINT-FILE
+                  AT END MOVE "10" TO WS-CKP-FILE-STATUS
+              END-READ
+              IF WS-CKP-FILE-STATUS = "00"
+                 MOVE "Y" TO WS-CKP-FOUND-FLAG
+                 MOVE ECK-LAST-EMP-ID TO WS-CKP-LAST-EMP-ID
+                 MOVE ECK-RECORDS-DONE TO WS-CKP-RECORDS-DONE
+              END-IF
+              CLOSE EMP-CHECKPOINT-FILE
+           END-IF.
+
+           IF CKP-FOUND
+              DISPLAY "A checkpoint was found for this listing - "
+                      WS-CKP-RECORDS-DONE " record(s) already "
+                      "processed, last Employee ID "
+                      WS-CKP-LAST-EMP-ID "."
+              DISPLAY "Resume from checkpoint? (Y/N): "
+                      WITH NO ADVANCING
+              ACCEPT WS-RESUME-CHOICE
+
+              IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+                 MOVE WS-CKP-LAST-EMP-ID TO HV-CHECKPOINT-ID
+                 MOVE WS-CKP-RECORDS-DONE TO WS-RECORDS-FOUND
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch Single Employee Record From Cursor
+      *-----------------------------------------------------------------
+       3050-FETCH-EMPLOYEE-RECORD.
+           EXEC SQL
+               FETCH EMP_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-POSITION,
+                   :HV-EMP-SALARY,
+                   :HV-EMP-HIRE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-FOUND
+
+              MOVE HV-EMP-SALARY TO WS-FORMATTED-SALARY
+
+              DISPLAY HV-EMP-ID " | "
+                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
+                      FUNCTION TRIM(HV-EMP-LAST-NAME) "  | "
+                      FUNCTION TRIM(HV-EMP-DEPT) " | "
+                      FUNCTION TRIM(HV-EMP-POSITION) " | "
+                      WS-FORMATTED-SALARY
+
+              DIVIDE WS-RECORDS-FOUND BY WS-CHECKPOINT-INTERVAL
+                  GIVING WS-CKP-QUOTIENT
+                  REMAINDER WS-CKP-REMAINDER
+              IF WS-CKP-REMAINDER = 0
+                 PERFORM 3060-SAVE-EMP-CHECKPOINT
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Save a Checkpoint of Employee Listing Progress
+      *-----------------------------------------------------------------
+       3060-SAVE-EMP-CHECKPOINT.
+           OPEN OUTPUT EMP-CHECKPOINT-FILE.
+           MOVE HV-EMP-ID TO ECK-LAST-EMP-ID.
+           MOVE WS-RECORDS-FOUND TO ECK-RECORDS-DONE.
+           WRITE ECK-FILE-RECORD.
+           CLOSE EMP-CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Clear the Employee Listing Checkpoint on Normal Completion
+      *-----------------------------------------------------------------
+       3070-CLEAR-EMP-CHECKPOINT.
+           OPEN OUTPUT EMP-CHECKPOINT-FILE.
+           CLOSE EMP-CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Retrieve Employees by Search Criteria
+      *-----------------------------------------------------------------
+       3100-RETRIEVE-BY-CRITERIA.
+           DISPLAY WS-LINE.
+           DISPLAY "SEARCH EMPLOYEES BY MULTIPLE CRITERIA".
+           DISPLAY WS-LINE.
+
+           DISPLAY "Enter Department Name: " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-DEPT.
+
+           DISPLAY "Enter Minimum Salary: " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-MIN-SALARY.
+
+           DISPLAY "Enter Maximum Salary (0 for no limit): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-MAX-SALARY.
+
+           DISPLAY "Enter Last Name (partial match, blank for any): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-LAST-NAME.
+
+           DISPLAY "Enter Position (partial match, blank for any): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-POSITION.
+
+           DISPLAY "Enter Hire Date From (YYYY-MM-DD, blank for any): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-HIRE-DATE-FROM.
+
+           DISPLAY "Enter Hire Date To (YYYY-MM-DD, blank for any): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-HIRE-DATE-TO.
+
+           PERFORM 3120-BUILD-SEARCH-HOST-VARS.
+
+           INITIALIZE WS-COUNTERS.
+           MOVE "N" TO WS-END-OF-DATA.
+
+           PERFORM 3155-CHECK-DEPT-CHECKPOINT.
+
+           EXEC SQL
+               OPEN DEPT_CURSOR
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              DISPLAY WS-HEADER
+              DISPLAY WS-LINE
+
+              PERFORM 3150-FETCH-DEPT-RECORD
+              UNTIL END-OF-DATA
+
+              DISPLAY WS-LINE
+              DISPLAY "Total records found: " WS-RECORDS-FOUND
+
+              EXEC SQL
+                  CLOSE DEPT_CURSOR
+              END-EXEC
+
+              PERFORM 3185-CLEAR-DEPT-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Build the Optional-Filter Host Variables for DEPT_CURSOR
+      *-----------------------------------------------------------------
+       3120-BUILD-SEARCH-HOST-VARS.
+           MOVE WS-SEARCH-DEPT TO HV-SEARCH-DEPT.
+           MOVE WS-SEARCH-MIN-SALARY TO HV-MIN-SALARY.
+           MOVE WS-SEARCH-MAX-SALARY TO HV-MAX-SALARY.
+
+           IF WS-SEARCH-HIRE-DATE-FROM = SPACES
+              MOVE "0000-01-01" TO HV-HIRE-DATE-FROM
+           ELSE
+              MOVE WS-SEARCH-HIRE-DATE-FROM TO HV-HIRE-DATE-FROM
+           END-IF.
+
+           IF WS-SEARCH-HIRE-DATE-TO = SPACES
+              MOVE "9999-12-31" TO HV-HIRE-DATE-TO
+           ELSE
+              MOVE WS-SEARCH-HIRE-DATE-TO TO HV-HIRE-DATE-TO
+           END-IF.
+
+           MOVE "%" TO HV-SEARCH-LAST-NAME-PATTERN.
+           IF WS-SEARCH-LAST-NAME NOT = SPACES
+              MOVE SPACES TO HV-SEARCH-LAST-NAME-PATTERN
+              STRING "%" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SEARCH-LAST-NAME)
+                        DELIMITED BY SIZE
+                     "%" DELIMITED BY SIZE
+                INTO HV-SEARCH-LAST-NAME-PATTERN
+           END-IF.
+
+           MOVE "%" TO HV-SEARCH-POSITION-PATTERN.
+           IF WS-SEARCH-POSITION NOT = SPACES
+              MOVE SPACES TO HV-SEARCH-POSITION-PATTERN
+              STRING "%" DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-SEARCH-POSITION)
+                        DELIMITED BY SIZE
+                     "%" DELIMITED BY SIZE
+                INTO HV-SEARCH-POSITION-PATTERN
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Check for and Optionally Resume From a Prior Checkpoint
+      *-----------------------------------------------------------------
+       3155-CHECK-DEPT-CHECKPOINT.
+           MOVE 9999999.99 TO HV-CHECKPOINT-SALARY.
+           MOVE ZEROES TO HV-CHECKPOINT-ID.
+           MOVE "N" TO WS-CKP-FOUND-FLAG.
+
+           OPEN INPUT DEPT-CHECKPOINT-FILE.
+           IF WS-CKP-FILE-STATUS = "00"
+              READ DEPT-CHECKPOINT-FILE
+                  AT END MOVE "10" TO WS-CKP-FILE-STATUS
+              END-READ
+              IF WS-CKP-FILE-STATUS = "00"
+                 MOVE "Y" TO WS-CKP-FOUND-FLAG
+                 MOVE DCK-LAST-SALARY TO WS-CKP-LAST-SALARY
+                 MOVE DCK-LAST-EMP-ID TO WS-CKP-LAST-EMP-ID
+                 MOVE DCK-RECORDS-DONE TO WS-CKP-RECORDS-DONE
+                 IF CKP-FOUND
+                    PERFORM 3160-VERIFY-DEPT-CHECKPOINT-CRITERIA
+                 END-IF
+              END-IF
+              CLOSE DEPT-CHECKPOINT-FILE
+           END-IF.
+
+           IF CKP-FOUND
+              DISPLAY "A checkpoint was found for this search - "
+                      WS-CKP-RECORDS-DONE " record(s) already "
+                      "processed, last salary "
+                      WS-CKP-LAST-SALARY "."
+              DISPLAY "Resume from checkpoint? (Y/N): "
+                      WITH NO ADVANCING
+              ACCEPT WS-RESUME-CHOICE
+
+              IF WS-RESUME-CHOICE = "Y" OR WS-RESUME-CHOICE = "y"
+                 MOVE WS-CKP-LAST-SALARY TO HV-CHECKPOINT-SALARY
+                 MOVE WS-CKP-LAST-EMP-ID TO HV-CHECKPOINT-ID
+                 MOVE WS-CKP-RECORDS-DONE TO WS-RECORDS-FOUND
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Confirm a Stored Checkpoint Was Written By This Same Search -
+      * Discard It (Treat As Not Found) If Any Criterion Differs
+      *-----------------------------------------------------------------
+       3160-VERIFY-DEPT-CHECKPOINT-CRITERIA.
+           IF DCK-SEARCH-DEPT NOT = WS-SEARCH-DEPT
+              OR DCK-MIN-SALARY NOT = WS-SEARCH-MIN-SALARY
+              OR DCK-MAX-SALARY NOT = WS-SEARCH-MAX-SALARY
+              OR DCK-SEARCH-LAST-NAME NOT = WS-SEARCH-LAST-NAME
+              OR DCK-SEARCH-POSITION NOT = WS-SEARCH-POSITION
+              OR DCK-HIRE-DATE-FROM NOT = WS-SEARCH-HIRE-DATE-FROM
+              OR DCK-HIRE-DATE-TO NOT = WS-SEARCH-HIRE-DATE-TO
+              MOVE "N" TO WS-CKP-FOUND-FLAG
+              DISPLAY "Note: a checkpoint exists for a different "
+                      "search and is being ignored."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch Record From Department Search Cursor
+      *-----------------------------------------------------------------
+       3150-FETCH-DEPT-RECORD.
+           EXEC SQL
+               FETCH DEPT_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-POSITION,
+                   :HV-EMP-SALARY,
+                   :HV-EMP-HIRE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-FOUND
+
+              MOVE HV-EMP-SALARY TO WS-FORMATTED-SALARY
+
+              DISPLAY HV-EMP-ID " | "
+                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
+                      FUNCTION TRIM(HV-EMP-LAST-NAME) "  | "
+                      FUNCTION TRIM(HV-EMP-DEPT) " | "
+                      FUNCTION TRIM(HV-EMP-POSITION) " | "
+                      WS-FORMATTED-SALARY
+
+              DIVIDE WS-RECORDS-FOUND BY WS-CHECKPOINT-INTERVAL
+                  GIVING WS-CKP-QUOTIENT
+                  REMAINDER WS-CKP-REMAINDER
+              IF WS-CKP-REMAINDER = 0
+                 PERFORM 3175-SAVE-DEPT-CHECKPOINT
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Save a Checkpoint of Department Search Progress
+      *-----------------------------------------------------------------
+       3175-SAVE-DEPT-CHECKPOINT.
+           OPEN OUTPUT DEPT-CHECKPOINT-FILE.
+           MOVE HV-EMP-SALARY TO DCK-LAST-SALARY.
+           MOVE HV-EMP-ID TO DCK-LAST-EMP-ID.
+           MOVE WS-RECORDS-FOUND TO DCK-RECORDS-DONE.
+           MOVE WS-SEARCH-DEPT TO DCK-SEARCH-DEPT.
+           MOVE WS-SEARCH-MIN-SALARY TO DCK-MIN-SALARY.
+           MOVE WS-SEARCH-MAX-SALARY TO DCK-MAX-SALARY.
+           MOVE WS-SEARCH-LAST-NAME TO DCK-SEARCH-LAST-NAME.
+           MOVE WS-SEARCH-POSITION TO DCK-SEARCH-POSITION.
+           MOVE WS-SEARCH-HIRE-DATE-FROM TO DCK-HIRE-DATE-FROM.
+           MOVE WS-SEARCH-HIRE-DATE-TO TO DCK-HIRE-DATE-TO.
+           WRITE DCK-FILE-RECORD.
+           CLOSE DEPT-CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Clear the Department Search Checkpoint on Normal Completion
+      *-----------------------------------------------------------------
+       3185-CLEAR-DEPT-CHECKPOINT.
+           OPEN OUTPUT DEPT-CHECKPOINT-FILE.
+           CLOSE DEPT-CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------------
+      * Retrieve Terminated Employees
+      *-----------------------------------------------------------------
+       3200-RETRIEVE-TERMINATED-EMPLOYEES.
+           DISPLAY WS-LINE.
+           DISPLAY "TERMINATED EMPLOYEES".
+           DISPLAY WS-LINE.
+
+           INITIALIZE WS-COUNTERS.
+           MOVE "N" TO WS-END-OF-DATA.
+
+           EXEC SQL
+               OPEN TERM_CURSOR
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              DISPLAY WS-HEADER
+              DISPLAY WS-LINE
+
+              PERFORM 3250-FETCH-TERMINATED-RECORD
+              UNTIL END-OF-DATA
+
+              DISPLAY WS-LINE
+              DISPLAY "Total records found: " WS-RECORDS-FOUND
+
+              EXEC SQL
+                  CLOSE TERM_CURSOR
+              END-EXEC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch Record From Terminated-Employees Cursor
+      *-----------------------------------------------------------------
+       3250-FETCH-TERMINATED-RECORD.
+           EXEC SQL
+               FETCH TERM_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-POSITION,
+                   :HV-EMP-SALARY,
+                   :HV-EMP-HIRE-DATE,
+                   :HV-EMP-TERM-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-FOUND
+
+              MOVE HV-EMP-SALARY TO WS-FORMATTED-SALARY
+
+              DISPLAY HV-EMP-ID " | "
+                      FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
+                      FUNCTION TRIM(HV-EMP-LAST-NAME) "  | "
+                      FUNCTION TRIM(HV-EMP-DEPT) " | "
+                      FUNCTION TRIM(HV-EMP-POSITION) " | "
+                      WS-FORMATTED-SALARY " | Terminated: "
+                      HV-EMP-TERM-DATE
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Insert New Employee Record
+      *-----------------------------------------------------------------
+       4000-INSERT-EMPLOYEE.
+           DISPLAY WS-LINE.
+           DISPLAY "ADD NEW EMPLOYEE".
+           DISPLAY WS-LINE.
+           
+           DISPLAY "Enter Employee ID: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-ID.
+           
+           DISPLAY "Enter First Name: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-FIRST-NAME.
+           
+           DISPLAY "Enter Last Name: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-LAST-NAME.
+           
+           DISPLAY "Enter Department: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-DEPT.
+           
+           DISPLAY "Enter Position: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-POSITION.
+           
+           DISPLAY "Enter Salary: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-SALARY.
+           
+           DISPLAY "Enter Hire Date (YYYY-MM-DD): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-HIRE-DATE.
+
+           PERFORM 4500-VALIDATE-EMPLOYEE-DATA.
+
+           IF VALIDATION-FAILED
+              DISPLAY "Employee record not inserted; correct the "
+                      "errors above and try again."
+           ELSE
+              MOVE WS-EMP-ID TO HV-EMP-ID
+              MOVE WS-EMP-FIRST-NAME TO HV-EMP-FIRST-NAME
+              MOVE WS-EMP-LAST-NAME TO HV-EMP-LAST-NAME
+              MOVE WS-EMP-DEPT TO HV-EMP-DEPT
+              MOVE WS-EMP-POSITION TO HV-EMP-POSITION
+              MOVE WS-EMP-SALARY TO HV-EMP-SALARY
+              MOVE WS-EMP-HIRE-DATE TO HV-EMP-HIRE-DATE
+
+              EXEC SQL
+                  INSERT INTO EMPLOYEES
+                  (EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT,
+                   POSITION, SALARY, HIRE_DATE, ACTIVE_FLAG)
+                  VALUES
+                  (:HV-EMP-ID, :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT, :HV-EMP-POSITION, :HV-EMP-SALARY,
+                   :HV-EMP-HIRE-DATE, 'Y')
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 ADD 1 TO WS-RECORDS-INSERTED
+                 DISPLAY "Employee record successfully inserted."
+                 DISPLAY "Records inserted: " WS-RECORDS-INSERTED
+
+                 EXEC SQL
+                     COMMIT WORK
+                 END-EXEC
+
+                 MOVE SPACES TO AUD-OLD-DEPT AUD-OLD-POSITION
+                 MOVE ZEROES TO AUD-OLD-SALARY
+                 MOVE WS-EMP-DEPT TO AUD-NEW-DEPT
+                 MOVE WS-EMP-POSITION TO AUD-NEW-POSITION
+                 MOVE WS-EMP-SALARY TO AUD-NEW-SALARY
+                 MOVE "INSERT" TO AUD-OPERATION
+                 PERFORM 8500-WRITE-AUDIT-RECORD
+              ELSE
+                 EXEC SQL
+                     ROLLBACK WORK
+                 END-EXEC
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Validate Department, Position, and Salary Before a Write
+      *-----------------------------------------------------------------
+       4500-VALIDATE-EMPLOYEE-DATA.
+           MOVE "Y" TO WS-VALIDATION-FLAG.
+
+           PERFORM 4550-CHECK-VALID-DEPARTMENT.
+
+           IF DEPT-NOT-FOUND
+              DISPLAY "Invalid department code: "
+                      FUNCTION TRIM(WS-EMP-DEPT)
+              MOVE "N" TO WS-VALIDATION-FLAG
+           END-IF.
+
+           IF WS-EMP-SALARY < WS-MIN-SALARY
+              OR WS-EMP-SALARY > WS-MAX-SALARY
+              DISPLAY "Salary out of range: " WS-EMP-SALARY
+              MOVE "N" TO WS-VALIDATION-FLAG
+           END-IF.
+
+           IF WS-EMP-POSITION = SPACES
+              DISPLAY "Position must not be blank."
+              MOVE "N" TO WS-VALIDATION-FLAG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Look Up WS-EMP-DEPT in the DEPARTMENTS Table
+      *-----------------------------------------------------------------
+       4550-CHECK-VALID-DEPARTMENT.
+           MOVE "N" TO WS-DEPT-FOUND-FLAG.
+           MOVE WS-EMP-DEPT TO HV-EMP-DEPT.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :HV-DEPT-LOOKUP-COUNT
+               FROM DEPARTMENTS
+               WHERE DEPT_CODE = :HV-EMP-DEPT
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0 AND HV-DEPT-LOOKUP-COUNT > 0
+              MOVE "Y" TO WS-DEPT-FOUND-FLAG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Update Employee Information
+      *-----------------------------------------------------------------
+       5000-UPDATE-EMPLOYEE.
+           DISPLAY WS-LINE.
+           DISPLAY "UPDATE EMPLOYEE INFORMATION".
+           DISPLAY WS-LINE.
+           
+           DISPLAY "Enter Employee ID to update: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-ID.
+           
+           MOVE WS-EMP-ID TO HV-EMP-ID.
+           
+           EXEC SQL
+               SELECT FIRST_NAME, LAST_NAME, DEPARTMENT, 
+                      POSITION, SALARY, HIRE_DATE
+               INTO :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME,
+                    :HV-EMP-DEPT, :HV-EMP-POSITION,
+                    :HV-EMP-SALARY, :HV-EMP-HIRE-DATE
+               FROM EMPLOYEES
+               WHERE EMP_ID = :HV-EMP-ID
+           END-EXEC.
+           
+           PERFORM 8000-CHECK-SQL-STATUS.
+           
+           IF SQLCODE = 0
+              MOVE HV-EMP-FIRST-NAME TO WS-EMP-FIRST-NAME
+              MOVE HV-EMP-LAST-NAME TO WS-EMP-LAST-NAME
+              MOVE HV-EMP-DEPT TO WS-EMP-DEPT
+              MOVE HV-EMP-POSITION TO WS-EMP-POSITION
+              MOVE HV-EMP-SALARY TO WS-EMP-SALARY
+              MOVE HV-EMP-HIRE-DATE TO WS-EMP-HIRE-DATE
+              
+              MOVE WS-EMP-DEPT TO WS-OLD-DEPT
+              MOVE WS-EMP-POSITION TO WS-OLD-POSITION
+              MOVE WS-EMP-SALARY TO WS-OLD-SALARY
+              
+              DISPLAY "Current Employee Information:"
+              DISPLAY "First Name: " FUNCTION TRIM(WS-EMP-FIRST-NAME)
+              DISPLAY "Last Name: " FUNCTION TRIM(WS-EMP-LAST-NAME)
+              DISPLAY "Department: " FUNCTION TRIM(WS-EMP-DEPT)
+              DISPLAY "Position: " FUNCTION TRIM(WS-EMP-POSITION)
+              DISPLAY "Salary: " WS-EMP-SALARY
+              DISPLAY "Hire Date: " WS-EMP-HIRE-DATE
+              
+              DISPLAY WS-LINE
+              DISPLAY "Enter new info (blank keeps current value):"
+              
+              DISPLAY "New Department: " WITH NO ADVANCING
+              ACCEPT WS-EMP-DEPT
+              IF WS-EMP-DEPT = SPACES
+                 MOVE HV-EMP-DEPT TO WS-EMP-DEPT
+              END-IF
+              
+              DISPLAY "New Position: " WITH NO ADVANCING
+              ACCEPT WS-EMP-POSITION
+              IF WS-EMP-POSITION = SPACES
+                 MOVE HV-EMP-POSITION TO WS-EMP-POSITION
+              END-IF
+              
+              DISPLAY "New Salary: " WITH NO ADVANCING
+              ACCEPT WS-EMP-SALARY
+              IF WS-EMP-SALARY = ZEROES
+                 MOVE HV-EMP-SALARY TO WS-EMP-SALARY
+              END-IF
+              
+              PERFORM 4500-VALIDATE-EMPLOYEE-DATA
+
+              IF VALIDATION-FAILED
+                 DISPLAY "Employee record not updated; correct the "
+                         "errors above and try again."
+              ELSE
+                 MOVE WS-EMP-DEPT TO HV-EMP-DEPT
+                 MOVE WS-EMP-POSITION TO HV-EMP-POSITION
+                 MOVE WS-EMP-SALARY TO HV-EMP-SALARY
+
+                 EXEC SQL
+                     UPDATE EMPLOYEES
+                     SET DEPARTMENT = :HV-EMP-DEPT,
+                         POSITION = :HV-EMP-POSITION,
+                         SALARY = :HV-EMP-SALARY
+                     WHERE EMP_ID = :HV-EMP-ID
+                 END-EXEC
+
+                 PERFORM 8000-CHECK-SQL-STATUS
+
+                 IF SQLCODE = 0
+                    ADD 1 TO WS-RECORDS-UPDATED
+                    DISPLAY "Employee record successfully updated."
+                    DISPLAY "Records updated: " WS-RECORDS-UPDATED
+
+                    EXEC SQL
+                        COMMIT WORK
+                    END-EXEC
+
+                    MOVE WS-OLD-DEPT TO AUD-OLD-DEPT
+                    MOVE WS-OLD-POSITION TO AUD-OLD-POSITION
+                    MOVE WS-OLD-SALARY TO AUD-OLD-SALARY
+                    MOVE WS-EMP-DEPT TO AUD-NEW-DEPT
+                    MOVE WS-EMP-POSITION TO AUD-NEW-POSITION
+                    MOVE WS-EMP-SALARY TO AUD-NEW-SALARY
+                    MOVE "UPDATE" TO AUD-OPERATION
+                    PERFORM 8500-WRITE-AUDIT-RECORD
+                 ELSE
+                    EXEC SQL
+                        ROLLBACK WORK
+                    END-EXEC
+                 END-IF
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 DISPLAY "Employee ID " WS-EMP-ID " not found."
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+       
+      *-----------------------------------------------------------------
+      * Delete Employee Record
+      *-----------------------------------------------------------------
+       6000-DELETE-EMPLOYEE.
+           DISPLAY WS-LINE.
+           DISPLAY "DELETE EMPLOYEE".
+           DISPLAY WS-LINE.
+           
+           DISPLAY "Enter Employee ID to delete: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-ID.
+           
+           MOVE WS-EMP-ID TO HV-EMP-ID.
+
+           EXEC SQL
+               SELECT FIRST_NAME, LAST_NAME, DEPARTMENT,
+                      POSITION, SALARY, ACTIVE_FLAG
+               INTO :HV-EMP-FIRST-NAME, :HV-EMP-LAST-NAME,
+                    :HV-EMP-DEPT, :HV-EMP-POSITION, :HV-EMP-SALARY,
+                    :HV-EMP-ACTIVE-FLAG
+               FROM EMPLOYEES
+               WHERE EMP_ID = :HV-EMP-ID
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              IF HV-EMP-ACTIVE-FLAG = "N"
+                 DISPLAY "Employee ID " WS-EMP-ID
+                         " is already terminated."
+              ELSE
+                 DISPLAY "You are about to delete employee: "
+                 DISPLAY "ID: " HV-EMP-ID ", Name: "
+                         FUNCTION TRIM(HV-EMP-FIRST-NAME) " "
+                         FUNCTION TRIM(HV-EMP-LAST-NAME)
+                 DISPLAY "Are you sure? (Y/N): " WITH NO ADVANCING
+                 ACCEPT WS-CONTINUE-CHOICE
+
+                 IF WS-CONTINUE-CHOICE = "Y" OR WS-CONTINUE-CHOICE = "y"
+                    MOVE FUNCTION CURRENT-DATE TO WS-SYSTEM-DATE-RAW
+                    STRING WS-SYSTEM-DATE-RAW(1:4) "-"
+                           WS-SYSTEM-DATE-RAW(5:2) "-"
+                           WS-SYSTEM-DATE-RAW(7:2)
+                           DELIMITED BY SIZE
+                      INTO WS-EMP-TERM-DATE
+                    MOVE WS-EMP-TERM-DATE TO HV-EMP-TERM-DATE
+
+                    EXEC SQL
+                        UPDATE EMPLOYEES
+                        SET ACTIVE_FLAG = 'N',
+                            TERM_DATE = :HV-EMP-TERM-DATE
+                        WHERE EMP_ID = :HV-EMP-ID
+                    END-EXEC
+
+                    PERFORM 8000-CHECK-SQL-STATUS
+
+                    IF SQLCODE = 0
+                       ADD 1 TO WS-RECORDS-DELETED
+                       DISPLAY "Employee record successfully "
+                               "terminated."
+                       DISPLAY "Records deleted: " WS-RECORDS-DELETED
+
+                       EXEC SQL
+                           COMMIT WORK
+                       END-EXEC
+
+                       MOVE HV-EMP-DEPT TO AUD-OLD-DEPT
+                       MOVE HV-EMP-POSITION TO AUD-OLD-POSITION
+                       MOVE HV-EMP-SALARY TO AUD-OLD-SALARY
+                       MOVE SPACES TO AUD-NEW-DEPT AUD-NEW-POSITION
+                       MOVE ZEROES TO AUD-NEW-SALARY
+                       MOVE "DELETE" TO AUD-OPERATION
+                       PERFORM 8500-WRITE-AUDIT-RECORD
+                    ELSE
+                       EXEC SQL
+                           ROLLBACK WORK
+                       END-EXEC
+                    END-IF
+                 ELSE
+                    DISPLAY "Delete operation cancelled."
+                 END-IF
+              END-IF
+           ELSE
+              IF SQLCODE = 100
+                 DISPLAY "Employee ID " WS-EMP-ID " not found."
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Bulk Load New Hires From a Flat File
+      *-----------------------------------------------------------------
+       7000-BULK-LOAD-NEW-HIRES.
+           DISPLAY WS-LINE.
+           DISPLAY "BULK LOAD NEW HIRES FROM FILE".
+           DISPLAY WS-LINE.
+
+           MOVE ZEROES TO WS-BULK-LOADED WS-BULK-REJECTED.
+           MOVE "N" TO WS-END-OF-DATA.
+
+           OPEN INPUT NEW-HIRES-FILE.
+
+           IF WS-NH-FILE-STATUS NOT = "00"
+              DISPLAY "New hires file not found or unavailable - "
+                      "status " WS-NH-FILE-STATUS "; bulk load "
+                      "skipped."
+           ELSE
+              PERFORM 7050-LOAD-ONE-NEW-HIRE
+                  UNTIL END-OF-DATA
+
+              CLOSE NEW-HIRES-FILE
+
+              EXEC SQL
+                  COMMIT WORK
+              END-EXEC
+
+              DISPLAY WS-LINE
+              DISPLAY "Bulk load complete."
+              DISPLAY "New hires loaded  : " WS-BULK-LOADED
+              DISPLAY "New hires rejected: " WS-BULK-REJECTED
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Read, Validate, and Insert One New-Hire Record
+      *-----------------------------------------------------------------
+       7050-LOAD-ONE-NEW-HIRE.
+           READ NEW-HIRES-FILE
+               AT END
+                   MOVE "Y" TO WS-END-OF-DATA
+               NOT AT END
+                   MOVE NH-EMP-ID TO WS-EMP-ID
+                   MOVE NH-FIRST-NAME TO WS-EMP-FIRST-NAME
+                   MOVE NH-LAST-NAME TO WS-EMP-LAST-NAME
+                   MOVE NH-DEPT TO WS-EMP-DEPT
+                   MOVE NH-POSITION TO WS-EMP-POSITION
+                   MOVE NH-SALARY TO WS-EMP-SALARY
+                   MOVE NH-HIRE-DATE TO WS-EMP-HIRE-DATE
+
+                   PERFORM 4500-VALIDATE-EMPLOYEE-DATA
+
+                   IF VALIDATION-FAILED
+                      ADD 1 TO WS-BULK-REJECTED
+                      DISPLAY "Rejected new hire, Employee ID "
+                              WS-EMP-ID
+                   ELSE
+                      MOVE WS-EMP-ID TO HV-EMP-ID
+                      MOVE WS-EMP-FIRST-NAME TO HV-EMP-FIRST-NAME
+                      MOVE WS-EMP-LAST-NAME TO HV-EMP-LAST-NAME
+                      MOVE WS-EMP-DEPT TO HV-EMP-DEPT
+                      MOVE WS-EMP-POSITION TO HV-EMP-POSITION
+                      MOVE WS-EMP-SALARY TO HV-EMP-SALARY
+                      MOVE WS-EMP-HIRE-DATE TO HV-EMP-HIRE-DATE
+
+                      EXEC SQL
+                          INSERT INTO EMPLOYEES
+                          (EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT,
+                           POSITION, SALARY, HIRE_DATE, ACTIVE_FLAG)
+                          VALUES
+                          (:HV-EMP-ID, :HV-EMP-FIRST-NAME,
+                           :HV-EMP-LAST-NAME, :HV-EMP-DEPT,
+                           :HV-EMP-POSITION, :HV-EMP-SALARY,
+                           :HV-EMP-HIRE-DATE, 'Y')
+                      END-EXEC
+
+                      PERFORM 8000-CHECK-SQL-STATUS
+
+                      IF SQLCODE = 0
+                         ADD 1 TO WS-BULK-LOADED
+                         ADD 1 TO WS-RECORDS-INSERTED
+
+                         MOVE SPACES TO AUD-OLD-DEPT AUD-OLD-POSITION
+                         MOVE ZEROES TO AUD-OLD-SALARY
+                         MOVE WS-EMP-DEPT TO AUD-NEW-DEPT
+                         MOVE WS-EMP-POSITION TO AUD-NEW-POSITION
+                         MOVE WS-EMP-SALARY TO AUD-NEW-SALARY
+                         MOVE "INSERT" TO AUD-OPERATION
+                         PERFORM 8500-WRITE-AUDIT-RECORD
+                      ELSE
+                         ADD 1 TO WS-BULK-REJECTED
+                      END-IF
+                   END-IF
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Export Active Employee Data to a CSV or JSON (ndjson) File
+      *-----------------------------------------------------------------
+       7500-EXPORT-EMPLOYEE-DATA.
+           DISPLAY WS-LINE.
+           DISPLAY "EXPORT EMPLOYEE DATA".
+           DISPLAY WS-LINE.
+
+           DISPLAY "Export format - (C)SV or (J)SON: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-EXPORT-FORMAT.
+
+           IF NOT EXPORT-CSV AND NOT EXPORT-JSON
+              DISPLAY "Invalid export format. Export cancelled."
+           ELSE
+              MOVE ZEROES TO WS-EXPORT-COUNT.
+              MOVE ZEROES TO HV-CHECKPOINT-ID.
+              MOVE "N" TO WS-END-OF-DATA.
+
+              OPEN OUTPUT EXPORT-FILE.
+
+              IF WS-EXP-FILE-STATUS NOT = "00"
+                 DISPLAY "Export file could not be opened - status "
+                         WS-EXP-FILE-STATUS "; export cancelled."
+              ELSE
+                 IF EXPORT-CSV
+                    PERFORM 7550-WRITE-CSV-HEADER
+                 END-IF
+
+                 EXEC SQL
+                     OPEN EMP_CURSOR
+                 END-EXEC
+
+                 PERFORM 8000-CHECK-SQL-STATUS
+
+                 IF SQLCODE = 0
+                    PERFORM 7600-EXPORT-ONE-EMPLOYEE
+                    UNTIL END-OF-DATA
+
+                    EXEC SQL
+                        CLOSE EMP_CURSOR
+                    END-EXEC
+                 END-IF
+
+                 CLOSE EXPORT-FILE
+
+                 DISPLAY WS-LINE
+                 DISPLAY "Records exported: " WS-EXPORT-COUNT
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write the CSV Header Row to the Export File
+      *-----------------------------------------------------------------
+       7550-WRITE-CSV-HEADER.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           STRING "EMP_ID,FIRST_NAME,LAST_NAME,DEPARTMENT,POSITION,"
+                  DELIMITED BY SIZE
+                  "SALARY,HIRE_DATE,ACTIVE_FLAG" DELIMITED BY SIZE
+             INTO WS-EXPORT-LINE.
+           MOVE WS-EXPORT-LINE TO EXP-FILE-RECORD.
+           WRITE EXP-FILE-RECORD.
+
+           IF WS-EXP-FILE-STATUS NOT = "00"
+              DISPLAY "Warning: export header write failed - status "
+                      WS-EXP-FILE-STATUS "."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch One Employee and Write it to the Export File
+      *-----------------------------------------------------------------
+       7600-EXPORT-ONE-EMPLOYEE.
+           EXEC SQL
+               FETCH EMP_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-POSITION,
+                   :HV-EMP-SALARY,
+                   :HV-EMP-HIRE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF EXPORT-CSV
+                 PERFORM 7650-BUILD-CSV-LINE
+              ELSE
+                 PERFORM 7700-BUILD-JSON-LINE
+              END-IF
+
+              MOVE WS-EXPORT-LINE TO EXP-FILE-RECORD
+              WRITE EXP-FILE-RECORD
+
+              IF WS-EXP-FILE-STATUS NOT = "00"
+                 DISPLAY "Warning: export write failed for employee "
+                         HV-EMP-ID " - status " WS-EXP-FILE-STATUS "."
+              END-IF
+
+              ADD 1 TO WS-EXPORT-COUNT
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Build One CSV Data Row for the Export File
+      *-----------------------------------------------------------------
+       7650-BUILD-CSV-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           MOVE HV-EMP-SALARY TO WS-EXPORT-SALARY-ED.
+           MOVE WS-EXPORT-SALARY-ED TO WS-EXPORT-SALARY-TXT.
+
+           MOVE HV-EMP-FIRST-NAME TO WS-CSV-SOURCE.
+           PERFORM 7660-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-RESULT TO WS-CSV-OUT-FIRST.
+
+           MOVE HV-EMP-LAST-NAME TO WS-CSV-SOURCE.
+           PERFORM 7660-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-RESULT TO WS-CSV-OUT-LAST.
+
+           MOVE HV-EMP-DEPT TO WS-CSV-SOURCE.
+           PERFORM 7660-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-RESULT TO WS-CSV-OUT-DEPT.
+
+           MOVE HV-EMP-POSITION TO WS-CSV-SOURCE.
+           PERFORM 7660-CSV-QUOTE-FIELD.
+           MOVE WS-CSV-RESULT TO WS-CSV-OUT-POS.
+
+           STRING HV-EMP-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-OUT-FIRST) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-OUT-LAST) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-OUT-DEPT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-OUT-POS) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXPORT-SALARY-TXT) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(HV-EMP-HIRE-DATE) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  "Y" DELIMITED BY SIZE
+             INTO WS-EXPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * Quote a CSV Field That Contains a Comma or Double Quote
+      *-----------------------------------------------------------------
+       7660-CSV-QUOTE-FIELD.
+           MOVE ZEROES TO WS-CSV-SPECIAL-COUNT.
+           MOVE SPACES TO WS-CSV-RESULT.
+
+           INSPECT WS-CSV-SOURCE TALLYING WS-CSV-SPECIAL-COUNT
+               FOR ALL ",".
+           INSPECT WS-CSV-SOURCE TALLYING WS-CSV-SPECIAL-COUNT
+               FOR ALL '"'.
+
+           IF WS-CSV-SPECIAL-COUNT > 0
+              PERFORM 7665-CSV-DOUBLE-QUOTES
+              STRING '"' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CSV-DOUBLED) DELIMITED BY SIZE
+                     '"' DELIMITED BY SIZE
+                INTO WS-CSV-RESULT
+           ELSE
+              MOVE FUNCTION TRIM(WS-CSV-SOURCE) TO WS-CSV-RESULT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Double Any Embedded Double Quotes in the CSV Field Before it
+      * is Wrapped in Outer Quotes - RFC 4180 escapes a quote as two
+      * quotes, and INSPECT ... REPLACING cannot grow the field, so
+      * this walks the field one character at a time the same way
+      * 7710-JSON-ESCAPE-FIELD walks a JSON field.
+      *-----------------------------------------------------------------
+       7665-CSV-DOUBLE-QUOTES.
+           MOVE SPACES TO WS-CSV-DOUBLED.
+           COMPUTE WS-CSV-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-SOURCE)).
+           MOVE 1 TO WS-CSV-IN-IDX.
+           MOVE 1 TO WS-CSV-OUT-IDX.
+
+           PERFORM 7666-CSV-DOUBLE-ONE-CHAR
+               UNTIL WS-CSV-IN-IDX > WS-CSV-LEN.
+
+      *-----------------------------------------------------------------
+      * Copy One Character, Doubling it First if it is a Quote
+      *-----------------------------------------------------------------
+       7666-CSV-DOUBLE-ONE-CHAR.
+           MOVE WS-CSV-SOURCE(WS-CSV-IN-IDX:1) TO WS-CSV-CHAR.
+
+           IF WS-CSV-CHAR = '"'
+              MOVE '"' TO WS-CSV-DOUBLED(WS-CSV-OUT-IDX:1)
+              ADD 1 TO WS-CSV-OUT-IDX
+           END-IF
+
+           MOVE WS-CSV-CHAR TO WS-CSV-DOUBLED(WS-CSV-OUT-IDX:1)
+           ADD 1 TO WS-CSV-OUT-IDX
+           ADD 1 TO WS-CSV-IN-IDX.
+
+      *-----------------------------------------------------------------
+      * Build One JSON (ndjson) Data Row for the Export File
+      *-----------------------------------------------------------------
+       7700-BUILD-JSON-LINE.
+           MOVE SPACES TO WS-EXPORT-LINE.
+           MOVE HV-EMP-SALARY TO WS-EXPORT-SALARY-ED.
+           MOVE WS-EXPORT-SALARY-ED TO WS-EXPORT-SALARY-TXT.
+
+           MOVE HV-EMP-FIRST-NAME TO WS-JSON-SOURCE.
+           PERFORM 7710-JSON-ESCAPE-FIELD.
+           MOVE WS-JSON-RESULT TO WS-JSON-OUT-FIRST.
+
+           MOVE HV-EMP-LAST-NAME TO WS-JSON-SOURCE.
+           PERFORM 7710-JSON-ESCAPE-FIELD.
+           MOVE WS-JSON-RESULT TO WS-JSON-OUT-LAST.
+
+           MOVE HV-EMP-DEPT TO WS-JSON-SOURCE.
+           PERFORM 7710-JSON-ESCAPE-FIELD.
+           MOVE WS-JSON-RESULT TO WS-JSON-OUT-DEPT.
+
+           MOVE HV-EMP-POSITION TO WS-JSON-SOURCE.
+           PERFORM 7710-JSON-ESCAPE-FIELD.
+           MOVE WS-JSON-RESULT TO WS-JSON-OUT-POS.
+
+           MOVE HV-EMP-HIRE-DATE TO WS-JSON-SOURCE.
+           PERFORM 7710-JSON-ESCAPE-FIELD.
+           MOVE WS-JSON-RESULT TO WS-JSON-OUT-HIRE-DATE.
+
+           STRING '{"emp_id":"' DELIMITED BY SIZE
+                  HV-EMP-ID DELIMITED BY SIZE
+                  '","first_name":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-OUT-FIRST) DELIMITED BY SIZE
+                  '","last_name":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-OUT-LAST) DELIMITED BY SIZE
+                  '","department":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-OUT-DEPT) DELIMITED BY SIZE
+                  '","position":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-OUT-POS) DELIMITED BY SIZE
+                  '","salary":' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXPORT-SALARY-TXT) DELIMITED BY SIZE
+                  ',"hire_date":"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-OUT-HIRE-DATE) DELIMITED BY SIZE
+                  '","active_flag":"Y"}' DELIMITED BY SIZE
+             INTO WS-EXPORT-LINE.
+
+      *-----------------------------------------------------------------
+      * Escape Embedded Backslash/Double-Quote Characters for JSON
+      * (Backslash First, Then Quote, So a Doubled Backslash From the
+      * Quote Step Is Not Re-Escaped)
+      *-----------------------------------------------------------------
+       7710-JSON-ESCAPE-FIELD.
+           MOVE SPACES TO WS-JSON-RESULT.
+           COMPUTE WS-JSON-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-SOURCE)).
+           MOVE 1 TO WS-JSON-IN-IDX.
+           MOVE 1 TO WS-JSON-OUT-IDX.
+
+           PERFORM 7720-JSON-ESCAPE-ONE-CHAR
+               UNTIL WS-JSON-IN-IDX > WS-JSON-LEN.
+
+      *-----------------------------------------------------------------
+      * Copy One Source Character Into the Escaped Result, Doubling
+      * It With a Leading Backslash When It Is a Backslash or Quote
+      *-----------------------------------------------------------------
+       7720-JSON-ESCAPE-ONE-CHAR.
+           MOVE WS-JSON-SOURCE(WS-JSON-IN-IDX:1) TO WS-JSON-CHAR.
+
+           IF WS-JSON-CHAR = '"' OR WS-JSON-CHAR = '\'
+              MOVE '\' TO WS-JSON-RESULT(WS-JSON-OUT-IDX:1)
+              ADD 1 TO WS-JSON-OUT-IDX
+           END-IF
+
+           MOVE WS-JSON-CHAR TO WS-JSON-RESULT(WS-JSON-OUT-IDX:1)
+           ADD 1 TO WS-JSON-OUT-IDX
+           ADD 1 TO WS-JSON-IN-IDX.
+
+      *-----------------------------------------------------------------
+      * Write One Audit Trail Record for an Insert, Update, or Delete
+      *-----------------------------------------------------------------
+       8500-WRITE-AUDIT-RECORD.
+           MOVE WS-EMP-ID TO AUD-EMP-ID.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-TERMINAL-USER TO AUD-TERMINAL-USER.
+           
+           MOVE AUD-EMP-ID TO AFR-EMP-ID.
+           MOVE AUD-OPERATION TO AFR-OPERATION.
+           MOVE AUD-OLD-DEPT TO AFR-OLD-DEPT.
+           MOVE AUD-NEW-DEPT TO AFR-NEW-DEPT.
+           MOVE AUD-OLD-POSITION TO AFR-OLD-POSITION.
+           MOVE AUD-NEW-POSITION TO AFR-NEW-POSITION.
+           MOVE AUD-OLD-SALARY TO AFR-OLD-SALARY.
+           MOVE AUD-NEW-SALARY TO AFR-NEW-SALARY.
+           MOVE AUD-TIMESTAMP TO AFR-TIMESTAMP.
+           MOVE AUD-TERMINAL-USER TO AFR-TERMINAL-USER.
+           
+           WRITE AUD-FILE-RECORD.
+
+           IF WS-AUD-FILE-STATUS NOT = "00"
+              DISPLAY "WARNING: audit trail write failed for "
+                      "employee " WS-EMP-ID " - status "
+                      WS-AUD-FILE-STATUS "."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Check SQL Status and Handle Errors
+      *-----------------------------------------------------------------
+       8000-CHECK-SQL-STATUS.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           MOVE SQLERRMC TO WS-SQL-MSG.
+           
+           IF SQLCODE < 0
+              STRING "SQL ERROR: " DELIMITED BY SIZE
+                     WS-SQL-STATUS DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-SQL-MSG DELIMITED BY SIZE
+                INTO WS-ERROR-MSG
+              DISPLAY WS-ERROR-MSG
+           END-IF.
+       
+      *-----------------------------------------------------------------
+      * Program Termination
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DB-CONNECTED
+              EXEC SQL
+                  DISCONNECT CURRENT
+              END-EXEC
+              
+              PERFORM 8000-CHECK-SQL-STATUS
+              
+              IF SQLCODE = 0
+                 DISPLAY "Successfully disconnected from database."
+              ELSE
+                 DISPLAY "Error during database disconnect."
+              END-IF
+           END-IF.
+           
+           CLOSE AUDIT-FILE.
+           
+           DISPLAY WS-LINE.
+           DISPLAY "Program terminated.".
            DISPLAY WS-LINE.
\ No newline at end of file
