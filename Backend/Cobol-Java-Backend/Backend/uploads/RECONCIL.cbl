@@ -0,0 +1,407 @@
+*****************************************************************
+      * PROGRAM:  RECONCIL
+      * AUTHOR:   John Doe
+      * DATE:     2026-08-08
+      * PURPOSE:  Unattended batch reconciliation pass over the
+      *           EMPLOYEES table. Walks the table in EMP_ID order
+      *           looking for duplicate EMP_ID values, department
+      *           codes that are not in the approved department
+      *           table, and hire dates that are not a valid
+      *           YYYY-MM-DD date, writing every problem found to
+      *           a sequential exceptions report.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  JD  Added FILE STATUS checking on the exceptions
+      *                 file - a failed OPEN used to make this program
+      *                 silently report zero exceptions.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "RECONCIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  EXCEPTION-FILE.
+       01 EXC-FILE-RECORD.
+          05 EXC-EMP-ID               PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 EXC-TYPE                 PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 EXC-DETAIL               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * SQL Communication Area
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Employee Record Structure (shared copybook)
+      *-----------------------------------------------------------------
+       COPY "copybooks/EMPREC.cpy".
+
+      *-----------------------------------------------------------------
+      * Variables for Database Operations
+      *-----------------------------------------------------------------
+       01 WS-DB-CONNECTION.
+          05 WS-DB-NAME               PIC X(20) VALUE "EMPLOYEE_DB".
+          05 WS-DB-USER               PIC X(20) VALUE "ADMIN".
+          05 WS-DB-PASSWORD           PIC X(20) VALUE "P@ssw0rd".
+          05 WS-DB-SERVER             PIC X(30) VALUE "localhost:1521".
+
+       01 WS-FLAGS.
+          05 WS-END-OF-DATA           PIC X(1) VALUE "N".
+             88 END-OF-DATA           VALUE "Y".
+          05 WS-DB-CONNECTED          PIC X(1) VALUE "N".
+             88 DB-CONNECTED          VALUE "Y".
+
+       01 WS-COUNTERS.
+          05 WS-RECORDS-FOUND         PIC 9(5) VALUE ZEROES.
+          05 WS-EXCEPTIONS-FOUND      PIC 9(5) VALUE ZEROES.
+
+       01 WS-ERROR-HANDLING.
+          05 WS-SQL-STATUS            PIC X(5).
+          05 WS-SQL-MSG               PIC X(70).
+          05 WS-ERROR-MSG             PIC X(100).
+
+      *-----------------------------------------------------------------
+      * Reconciliation Working Fields
+      *-----------------------------------------------------------------
+       01 WS-RECONCILE-AREA.
+          05 WS-PREV-EMP-ID           PIC 9(5) VALUE ZEROES.
+          05 WS-FIRST-RECORD-FLAG     PIC X(1) VALUE "Y".
+             88 FIRST-RECORD          VALUE "Y".
+             88 NOT-FIRST-RECORD      VALUE "N".
+
+       01 WS-DEPT-CHECK.
+          05 WS-DEPT-FOUND-FLAG       PIC X(1).
+             88 DEPT-FOUND            VALUE "Y".
+             88 DEPT-NOT-FOUND        VALUE "N".
+
+       01 WS-HIRE-DATE-CHECK.
+          05 WS-HD-YEAR               PIC X(4).
+          05 WS-HD-DASH1              PIC X(1).
+          05 WS-HD-MONTH              PIC X(2).
+          05 WS-HD-DASH2              PIC X(1).
+          05 WS-HD-DAY                PIC X(2).
+          05 WS-HD-MONTH-NUM          PIC 9(2).
+          05 WS-HD-DAY-NUM            PIC 9(2).
+          05 WS-DATE-VALID-FLAG       PIC X(1).
+             88 DATE-VALID            VALUE "Y".
+             88 DATE-INVALID          VALUE "N".
+
+       01 WS-DISPLAY-VARIABLES.
+          05 WS-LINE                  PIC X(80) VALUE ALL "-".
+          05 WS-EXC-FILE-STATUS       PIC X(2).
+
+      *-----------------------------------------------------------------
+      * SQL Host Variables Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 HV-EMP-ID                   PIC 9(5).
+       01 HV-EMP-FIRST-NAME           PIC X(20).
+       01 HV-EMP-LAST-NAME            PIC X(20).
+       01 HV-EMP-DEPT                 PIC X(15).
+       01 HV-EMP-HIRE-DATE            PIC X(10).
+       01 HV-DEPT-LOOKUP-COUNT        PIC 9(5).
+       01 HV-DB-USER                  PIC X(20).
+       01 HV-DB-PASSWORD              PIC X(20).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Cursor Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL
+          DECLARE RECONCILE_CURSOR CURSOR FOR
+          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT, HIRE_DATE
+          FROM EMPLOYEES
+          ORDER BY EMP_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------------
+      * Main Processing Section
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           DISPLAY "EMPLOYEE RECONCILIATION BATCH PROGRAM".
+           DISPLAY WS-LINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           IF DB-CONNECTED
+              PERFORM 3000-RUN-RECONCILIATION
+           END-IF.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Initialize Variables and Connect to Database
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           INITIALIZE WS-EMPLOYEE-RECORD
+                      WS-COUNTERS
+                      WS-ERROR-HANDLING.
+
+           MOVE "N" TO WS-END-OF-DATA.
+           MOVE "N" TO WS-DB-CONNECTED.
+
+           PERFORM 1100-CONNECT-TO-DB.
+
+      *-----------------------------------------------------------------
+      * Database Connection Process
+      *-----------------------------------------------------------------
+       1100-CONNECT-TO-DB.
+           DISPLAY "Connecting to database: " WS-DB-NAME.
+           DISPLAY "Server: " WS-DB-SERVER.
+
+           MOVE WS-DB-USER TO HV-DB-USER.
+           MOVE WS-DB-PASSWORD TO HV-DB-PASSWORD.
+
+           EXEC SQL
+               CONNECT TO :WS-DB-NAME
+               USER :HV-DB-USER
+               USING :HV-DB-PASSWORD
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              MOVE "Y" TO WS-DB-CONNECTED
+              DISPLAY "Successfully connected to database."
+           ELSE
+              DISPLAY "Failed to connect to database."
+              DISPLAY "SQL Error Code: " SQLCODE
+              DISPLAY "SQL Error Message: " SQLERRMC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Drive the Reconciliation Pass Over EMPLOYEES
+      *-----------------------------------------------------------------
+       3000-RUN-RECONCILIATION.
+           DISPLAY WS-LINE.
+           DISPLAY "RUNNING REFERENTIAL INTEGRITY RECONCILIATION".
+           DISPLAY WS-LINE.
+
+           INITIALIZE WS-COUNTERS.
+           MOVE "N" TO WS-END-OF-DATA.
+           MOVE ZEROES TO WS-PREV-EMP-ID.
+           MOVE "Y" TO WS-FIRST-RECORD-FLAG.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           IF WS-EXC-FILE-STATUS NOT = "00"
+              DISPLAY "Exception file could not be opened - status "
+                      WS-EXC-FILE-STATUS "; reconciliation cancelled."
+           ELSE
+              EXEC SQL
+                  OPEN RECONCILE_CURSOR
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 PERFORM 3050-CHECK-ONE-RECORD
+                 UNTIL END-OF-DATA
+
+                 EXEC SQL
+                     CLOSE RECONCILE_CURSOR
+                 END-EXEC
+              END-IF
+
+              CLOSE EXCEPTION-FILE
+
+              DISPLAY WS-LINE
+              DISPLAY "Records examined   : " WS-RECORDS-FOUND
+              DISPLAY "Exceptions written : " WS-EXCEPTIONS-FOUND
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch One Employee Record and Run Every Reconciliation Check
+      *-----------------------------------------------------------------
+       3050-CHECK-ONE-RECORD.
+           EXEC SQL
+               FETCH RECONCILE_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-HIRE-DATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-FOUND
+
+              PERFORM 3100-CHECK-DUPLICATE-EMP-ID
+              PERFORM 3200-CHECK-VALID-DEPARTMENT
+              PERFORM 3300-CHECK-HIRE-DATE-FORMAT
+
+              MOVE HV-EMP-ID TO WS-PREV-EMP-ID
+              MOVE "N" TO WS-FIRST-RECORD-FLAG
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Flag an EMP_ID That Repeats the Immediately Preceding One
+      *-----------------------------------------------------------------
+       3100-CHECK-DUPLICATE-EMP-ID.
+           IF NOT-FIRST-RECORD
+              IF HV-EMP-ID = WS-PREV-EMP-ID
+                 MOVE "DUPLICATE EMP_ID" TO EXC-TYPE
+                 STRING "Employee ID " DELIMITED BY SIZE
+                        HV-EMP-ID DELIMITED BY SIZE
+                        " appears more than once in EMPLOYEES"
+                           DELIMITED BY SIZE
+                   INTO EXC-DETAIL
+                 PERFORM 3900-WRITE-EXCEPTION-RECORD
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Flag a Department Code That is Not in the DEPARTMENTS Table
+      *-----------------------------------------------------------------
+       3200-CHECK-VALID-DEPARTMENT.
+           MOVE "N" TO WS-DEPT-FOUND-FLAG.
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :HV-DEPT-LOOKUP-COUNT
+               FROM DEPARTMENTS
+               WHERE DEPT_CODE = :HV-EMP-DEPT
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0 AND HV-DEPT-LOOKUP-COUNT > 0
+              MOVE "Y" TO WS-DEPT-FOUND-FLAG
+           END-IF.
+
+           IF DEPT-NOT-FOUND
+              MOVE "INVALID DEPT" TO EXC-TYPE
+              STRING "Department " DELIMITED BY SIZE
+                     FUNCTION TRIM(HV-EMP-DEPT) DELIMITED BY SIZE
+                     " is not an approved department code"
+                        DELIMITED BY SIZE
+                INTO EXC-DETAIL
+              PERFORM 3900-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Flag a Hire Date That is Not a Valid YYYY-MM-DD Date
+      *-----------------------------------------------------------------
+       3300-CHECK-HIRE-DATE-FORMAT.
+           MOVE "Y" TO WS-DATE-VALID-FLAG.
+
+           MOVE HV-EMP-HIRE-DATE(1:4) TO WS-HD-YEAR.
+           MOVE HV-EMP-HIRE-DATE(5:1) TO WS-HD-DASH1.
+           MOVE HV-EMP-HIRE-DATE(6:2) TO WS-HD-MONTH.
+           MOVE HV-EMP-HIRE-DATE(8:1) TO WS-HD-DASH2.
+           MOVE HV-EMP-HIRE-DATE(9:2) TO WS-HD-DAY.
+
+           IF WS-HD-DASH1 NOT = "-" OR WS-HD-DASH2 NOT = "-"
+              MOVE "N" TO WS-DATE-VALID-FLAG
+           END-IF.
+
+           IF WS-HD-YEAR NOT NUMERIC
+              OR WS-HD-MONTH NOT NUMERIC
+              OR WS-HD-DAY NOT NUMERIC
+              MOVE "N" TO WS-DATE-VALID-FLAG
+           END-IF.
+
+           IF DATE-VALID
+              MOVE WS-HD-MONTH TO WS-HD-MONTH-NUM
+              MOVE WS-HD-DAY TO WS-HD-DAY-NUM
+
+              IF WS-HD-MONTH-NUM < 1 OR WS-HD-MONTH-NUM > 12
+                 MOVE "N" TO WS-DATE-VALID-FLAG
+              END-IF
+
+              IF WS-HD-DAY-NUM < 1 OR WS-HD-DAY-NUM > 31
+                 MOVE "N" TO WS-DATE-VALID-FLAG
+              END-IF
+           END-IF.
+
+           IF DATE-INVALID
+              MOVE "BAD HIRE DATE" TO EXC-TYPE
+              STRING "Hire date " DELIMITED BY SIZE
+                     HV-EMP-HIRE-DATE DELIMITED BY SIZE
+                     " is not a valid YYYY-MM-DD date"
+                        DELIMITED BY SIZE
+                INTO EXC-DETAIL
+              PERFORM 3900-WRITE-EXCEPTION-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write One Exception Record to the Reconciliation Report
+      *-----------------------------------------------------------------
+       3900-WRITE-EXCEPTION-RECORD.
+           MOVE HV-EMP-ID TO EXC-EMP-ID.
+           WRITE EXC-FILE-RECORD.
+
+           IF WS-EXC-FILE-STATUS NOT = "00"
+              DISPLAY "Warning: exception write failed for employee "
+                      HV-EMP-ID " - status " WS-EXC-FILE-STATUS "."
+           END-IF.
+
+           ADD 1 TO WS-EXCEPTIONS-FOUND.
+
+      *-----------------------------------------------------------------
+      * Check SQL Status and Handle Errors
+      *-----------------------------------------------------------------
+       8000-CHECK-SQL-STATUS.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           MOVE SQLERRMC TO WS-SQL-MSG.
+
+           IF SQLCODE < 0
+              STRING "SQL ERROR: " DELIMITED BY SIZE
+                     WS-SQL-STATUS DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-SQL-MSG DELIMITED BY SIZE
+                INTO WS-ERROR-MSG
+              DISPLAY WS-ERROR-MSG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Program Termination
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DB-CONNECTED
+              EXEC SQL
+                  DISCONNECT CURRENT
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 DISPLAY "Successfully disconnected from database."
+              ELSE
+                 DISPLAY "Error during database disconnect."
+              END-IF
+           END-IF.
+
+           DISPLAY WS-LINE.
+           DISPLAY "Reconciliation program terminated.".
+           DISPLAY WS-LINE.
