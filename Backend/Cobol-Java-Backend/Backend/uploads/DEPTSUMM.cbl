@@ -0,0 +1,564 @@
+*****************************************************************
+      * PROGRAM:  DEPTSUMM
+      * AUTHOR:   John Doe
+      * DATE:     2026-08-08
+      * PURPOSE:  Department and salary-band summary report. Groups
+      *           active EMPLOYEES rows by WS-EMP-DEPT the same way
+      *           DBCONNECT's DEPT_CURSOR does, but instead of
+      *           listing raw rows it control-breaks on department
+      *           to print a subtotal count, total salary, and
+      *           average salary per department, further split into
+      *           fixed salary bands within each department, plus a
+      *           grand total and company-wide band breakdown finance
+      *           can use without adding up a listing by hand.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  JD  Added per-department and company-wide salary-
+      *                 band subtotals so the report lives up to its
+      *                 title. Added FILE STATUS checking on the
+      *                 report file so a failed OPEN/WRITE is no
+      *                 longer silent.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTSUMM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "DEPTSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SUMMARY-REPORT-FILE.
+       01 SR-REPORT-LINE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * SQL Communication Area
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Employee Record Structure (shared copybook)
+      *-----------------------------------------------------------------
+       COPY "copybooks/EMPREC.cpy".
+
+      *-----------------------------------------------------------------
+      * Variables for Database Operations
+      *-----------------------------------------------------------------
+       01 WS-DB-CONNECTION.
+          05 WS-DB-NAME               PIC X(20) VALUE "EMPLOYEE_DB".
+          05 WS-DB-USER               PIC X(20) VALUE "ADMIN".
+          05 WS-DB-PASSWORD           PIC X(20) VALUE "P@ssw0rd".
+          05 WS-DB-SERVER             PIC X(30) VALUE "localhost:1521".
+
+       01 WS-FLAGS.
+          05 WS-END-OF-DATA           PIC X(1) VALUE "N".
+             88 END-OF-DATA           VALUE "Y".
+          05 WS-DB-CONNECTED          PIC X(1) VALUE "N".
+             88 DB-CONNECTED          VALUE "Y".
+          05 WS-FIRST-RECORD          PIC X(1) VALUE "Y".
+             88 FIRST-RECORD          VALUE "Y".
+
+      *-----------------------------------------------------------------
+      * Control-Break Accumulators
+      *-----------------------------------------------------------------
+       01 WS-BREAK-FIELDS.
+          05 WS-PREV-DEPT             PIC X(15).
+
+       01 WS-DEPT-ACCUMULATORS.
+          05 WS-DEPT-COUNT            PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-SALARY-TOTAL     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-SALARY-AVERAGE   PIC 9(7)V99 VALUE ZEROES.
+
+       01 WS-GRAND-TOTALS.
+          05 WS-GRAND-EMP-COUNT       PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-SALARY-TOTAL    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-SALARY-AVERAGE  PIC 9(7)V99 VALUE ZEROES.
+
+      *-----------------------------------------------------------------
+      * Salary-Band Accumulators - one pair of counters per fixed band,
+      * kept per-department (reset at each department break) and again
+      * company-wide (carried through to the grand total).
+      *-----------------------------------------------------------------
+       01 WS-DEPT-BAND-TOTALS.
+          05 WS-DEPT-BAND1-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND1-SALARY     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-BAND2-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND2-SALARY     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-BAND3-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND3-SALARY     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-BAND4-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND4-SALARY     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-BAND5-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND5-SALARY     PIC 9(9)V99 VALUE ZEROES.
+          05 WS-DEPT-BAND6-COUNT      PIC 9(5) VALUE ZEROES.
+          05 WS-DEPT-BAND6-SALARY     PIC 9(9)V99 VALUE ZEROES.
+
+       01 WS-GRAND-BAND-TOTALS.
+          05 WS-GRAND-BAND1-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND1-SALARY    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-BAND2-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND2-SALARY    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-BAND3-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND3-SALARY    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-BAND4-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND4-SALARY    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-BAND5-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND5-SALARY    PIC 9(9)V99 VALUE ZEROES.
+          05 WS-GRAND-BAND6-COUNT     PIC 9(5) VALUE ZEROES.
+          05 WS-GRAND-BAND6-SALARY    PIC 9(9)V99 VALUE ZEROES.
+
+      *-----------------------------------------------------------------
+      * Common staging area used to print one salary-band line at a
+      * time, whether the line is for a department or for the company
+      * as a whole - same pattern as the CSV/JSON field staging areas.
+      *-----------------------------------------------------------------
+       01 WS-BAND-PRINT-AREA.
+          05 WS-BAND-LABEL            PIC X(20).
+          05 WS-BAND-PRINT-COUNT      PIC 9(5).
+          05 WS-BAND-PRINT-SALARY     PIC 9(9)V99.
+          05 WS-BAND-PRINT-AVERAGE    PIC 9(7)V99.
+          05 WS-FMT-BAND-SALARY       PIC $$$$,$$$,$$9.99.
+          05 WS-FMT-BAND-AVERAGE      PIC $ZZZ,ZZ9.99.
+
+       01 WS-ERROR-HANDLING.
+          05 WS-SQL-STATUS            PIC X(5).
+          05 WS-SQL-MSG               PIC X(70).
+          05 WS-ERROR-MSG             PIC X(100).
+
+       01 WS-DISPLAY-VARIABLES.
+          05 WS-LINE                  PIC X(80) VALUE ALL "-".
+          05 WS-FMT-DEPT-TOTAL        PIC $$$$,$$$,$$9.99.
+          05 WS-FMT-DEPT-AVERAGE      PIC $ZZZ,ZZ9.99.
+          05 WS-FMT-GRAND-TOTAL       PIC $$$$,$$$,$$9.99.
+          05 WS-FMT-GRAND-AVERAGE     PIC $ZZZ,ZZ9.99.
+          05 WS-SR-FILE-STATUS        PIC X(2).
+
+      *-----------------------------------------------------------------
+      * SQL Host Variables Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 HV-EMP-DEPT                 PIC X(15).
+       01 HV-EMP-SALARY               PIC 9(7)V99.
+       01 HV-DB-USER                  PIC X(20).
+       01 HV-DB-PASSWORD              PIC X(20).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Cursor Declaration - ordered by department for control break
+      *-----------------------------------------------------------------
+       EXEC SQL
+          DECLARE DEPT_SUMMARY_CURSOR CURSOR FOR
+          SELECT DEPARTMENT, SALARY
+          FROM EMPLOYEES
+          WHERE ACTIVE_FLAG = 'Y'
+          ORDER BY DEPARTMENT
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------------
+      * Main Processing Section
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           DISPLAY "DEPARTMENT AND SALARY-BAND SUMMARY REPORT".
+           DISPLAY WS-LINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           IF DB-CONNECTED
+              PERFORM 3000-BUILD-SUMMARY-REPORT
+           END-IF.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Initialize Variables and Connect to Database
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           INITIALIZE WS-EMPLOYEE-RECORD
+                      WS-DEPT-ACCUMULATORS
+                      WS-GRAND-TOTALS
+                      WS-DEPT-BAND-TOTALS
+                      WS-GRAND-BAND-TOTALS
+                      WS-ERROR-HANDLING.
+
+           MOVE "N" TO WS-END-OF-DATA.
+           MOVE "N" TO WS-DB-CONNECTED.
+           MOVE "Y" TO WS-FIRST-RECORD.
+           MOVE SPACES TO WS-PREV-DEPT.
+
+           PERFORM 1100-CONNECT-TO-DB.
+
+      *-----------------------------------------------------------------
+      * Database Connection Process
+      *-----------------------------------------------------------------
+       1100-CONNECT-TO-DB.
+           DISPLAY "Connecting to database: " WS-DB-NAME.
+           DISPLAY "Server: " WS-DB-SERVER.
+
+           MOVE WS-DB-USER TO HV-DB-USER.
+           MOVE WS-DB-PASSWORD TO HV-DB-PASSWORD.
+
+           EXEC SQL
+               CONNECT TO :WS-DB-NAME
+               USER :HV-DB-USER
+               USING :HV-DB-PASSWORD
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              MOVE "Y" TO WS-DB-CONNECTED
+              DISPLAY "Successfully connected to database."
+           ELSE
+              DISPLAY "Failed to connect to database."
+              DISPLAY "SQL Error Code: " SQLCODE
+              DISPLAY "SQL Error Message: " SQLERRMC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Build the Department Summary Report (control-break on DEPT)
+      *-----------------------------------------------------------------
+       3000-BUILD-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+
+           IF WS-SR-FILE-STATUS NOT = "00"
+              DISPLAY "Summary report file could not be opened - "
+                      "status " WS-SR-FILE-STATUS "; report cancelled."
+           ELSE
+              MOVE WS-LINE TO SR-REPORT-LINE
+              WRITE SR-REPORT-LINE
+              MOVE "DEPARTMENT AND SALARY-BAND SUMMARY REPORT"
+                TO SR-REPORT-LINE
+              WRITE SR-REPORT-LINE
+              MOVE WS-LINE TO SR-REPORT-LINE
+              WRITE SR-REPORT-LINE
+
+              DISPLAY WS-LINE
+              DISPLAY "DEPARTMENT AND SALARY-BAND SUMMARY REPORT"
+              DISPLAY WS-LINE
+
+              EXEC SQL
+                  OPEN DEPT_SUMMARY_CURSOR
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 PERFORM 3050-FETCH-SUMMARY-RECORD
+                 UNTIL END-OF-DATA
+
+                 IF NOT FIRST-RECORD
+                    PERFORM 3100-WRITE-DEPT-SUBTOTAL
+                 END-IF
+
+                 PERFORM 3200-WRITE-GRAND-TOTAL
+
+                 EXEC SQL
+                     CLOSE DEPT_SUMMARY_CURSOR
+                 END-EXEC
+              END-IF
+
+              CLOSE SUMMARY-REPORT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch One Row and Roll it Into the Current Department Totals
+      *-----------------------------------------------------------------
+       3050-FETCH-SUMMARY-RECORD.
+           EXEC SQL
+               FETCH DEPT_SUMMARY_CURSOR INTO
+                   :HV-EMP-DEPT,
+                   :HV-EMP-SALARY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              IF FIRST-RECORD
+                 MOVE "N" TO WS-FIRST-RECORD
+                 MOVE HV-EMP-DEPT TO WS-PREV-DEPT
+              END-IF
+
+              IF HV-EMP-DEPT NOT = WS-PREV-DEPT
+                 PERFORM 3100-WRITE-DEPT-SUBTOTAL
+                 MOVE HV-EMP-DEPT TO WS-PREV-DEPT
+              END-IF
+
+              ADD 1 TO WS-DEPT-COUNT
+              ADD HV-EMP-SALARY TO WS-DEPT-SALARY-TOTAL
+              ADD 1 TO WS-GRAND-EMP-COUNT
+              ADD HV-EMP-SALARY TO WS-GRAND-SALARY-TOTAL
+
+              PERFORM 3060-ACCUMULATE-SALARY-BAND
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Classify the Current Row into a Fixed Salary Band and Roll it
+      * Into Both the Department and the Company-Wide Band Totals
+      *-----------------------------------------------------------------
+       3060-ACCUMULATE-SALARY-BAND.
+           EVALUATE TRUE
+              WHEN HV-EMP-SALARY < 30000.00
+                 ADD 1 TO WS-DEPT-BAND1-COUNT WS-GRAND-BAND1-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND1-SALARY
+                                       WS-GRAND-BAND1-SALARY
+              WHEN HV-EMP-SALARY < 50000.00
+                 ADD 1 TO WS-DEPT-BAND2-COUNT WS-GRAND-BAND2-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND2-SALARY
+                                       WS-GRAND-BAND2-SALARY
+              WHEN HV-EMP-SALARY < 75000.00
+                 ADD 1 TO WS-DEPT-BAND3-COUNT WS-GRAND-BAND3-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND3-SALARY
+                                       WS-GRAND-BAND3-SALARY
+              WHEN HV-EMP-SALARY < 100000.00
+                 ADD 1 TO WS-DEPT-BAND4-COUNT WS-GRAND-BAND4-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND4-SALARY
+                                       WS-GRAND-BAND4-SALARY
+              WHEN HV-EMP-SALARY < 150000.00
+                 ADD 1 TO WS-DEPT-BAND5-COUNT WS-GRAND-BAND5-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND5-SALARY
+                                       WS-GRAND-BAND5-SALARY
+              WHEN OTHER
+                 ADD 1 TO WS-DEPT-BAND6-COUNT WS-GRAND-BAND6-COUNT
+                 ADD HV-EMP-SALARY TO WS-DEPT-BAND6-SALARY
+                                       WS-GRAND-BAND6-SALARY
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+      * Write the Subtotal Line for the Department Just Completed
+      *-----------------------------------------------------------------
+       3100-WRITE-DEPT-SUBTOTAL.
+           IF WS-DEPT-COUNT > 0
+              COMPUTE WS-DEPT-SALARY-AVERAGE =
+                 WS-DEPT-SALARY-TOTAL / WS-DEPT-COUNT
+           ELSE
+              MOVE ZEROES TO WS-DEPT-SALARY-AVERAGE
+           END-IF.
+
+           MOVE WS-DEPT-SALARY-TOTAL TO WS-FMT-DEPT-TOTAL.
+           MOVE WS-DEPT-SALARY-AVERAGE TO WS-FMT-DEPT-AVERAGE.
+
+           DISPLAY "DEPT: " WS-PREV-DEPT
+                   "  COUNT: " WS-DEPT-COUNT
+                   "  TOTAL: " WS-FMT-DEPT-TOTAL
+                   "  AVG: " WS-FMT-DEPT-AVERAGE.
+
+           STRING "DEPT: " WS-PREV-DEPT
+                  "  COUNT: " WS-DEPT-COUNT
+                  "  TOTAL: " WS-FMT-DEPT-TOTAL
+                  "  AVG: " WS-FMT-DEPT-AVERAGE
+             DELIMITED BY SIZE
+             INTO SR-REPORT-LINE
+           END-STRING.
+           WRITE SR-REPORT-LINE.
+
+           IF WS-SR-FILE-STATUS NOT = "00"
+              DISPLAY "Warning: summary report write failed for dept "
+                      WS-PREV-DEPT " - status " WS-SR-FILE-STATUS "."
+           END-IF.
+
+           PERFORM 3110-PRINT-DEPT-BANDS.
+
+           MOVE ZEROES TO WS-DEPT-COUNT WS-DEPT-SALARY-TOTAL
+                          WS-DEPT-SALARY-AVERAGE.
+
+           MOVE ZEROES TO WS-DEPT-BAND1-COUNT WS-DEPT-BAND1-SALARY
+                          WS-DEPT-BAND2-COUNT WS-DEPT-BAND2-SALARY
+                          WS-DEPT-BAND3-COUNT WS-DEPT-BAND3-SALARY
+                          WS-DEPT-BAND4-COUNT WS-DEPT-BAND4-SALARY
+                          WS-DEPT-BAND5-COUNT WS-DEPT-BAND5-SALARY
+                          WS-DEPT-BAND6-COUNT WS-DEPT-BAND6-SALARY.
+
+      *-----------------------------------------------------------------
+      * Print the Six Salary-Band Lines for the Department Just Ended
+      *-----------------------------------------------------------------
+       3110-PRINT-DEPT-BANDS.
+           MOVE "  UNDER $30,000" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND1-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND1-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $30,000-$49,999" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND2-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND2-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $50,000-$74,999" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND3-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND3-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $75,000-$99,999" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND4-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND4-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $100,000-$149,999" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND5-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND5-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $150,000 AND OVER" TO WS-BAND-LABEL.
+           MOVE WS-DEPT-BAND6-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-DEPT-BAND6-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+      *-----------------------------------------------------------------
+      * Format and Write One Salary-Band Line, Department or Grand -
+      * the Caller Stages the Label, Count and Total Beforehand
+      *-----------------------------------------------------------------
+       3120-PRINT-SALARY-BAND-LINE.
+           IF WS-BAND-PRINT-COUNT > 0
+              COMPUTE WS-BAND-PRINT-AVERAGE =
+                 WS-BAND-PRINT-SALARY / WS-BAND-PRINT-COUNT
+           ELSE
+              MOVE ZEROES TO WS-BAND-PRINT-AVERAGE
+           END-IF.
+
+           MOVE WS-BAND-PRINT-SALARY TO WS-FMT-BAND-SALARY.
+           MOVE WS-BAND-PRINT-AVERAGE TO WS-FMT-BAND-AVERAGE.
+
+           DISPLAY "  BAND " WS-BAND-LABEL
+                   "  COUNT: " WS-BAND-PRINT-COUNT
+                   "  TOTAL: " WS-FMT-BAND-SALARY
+                   "  AVG: " WS-FMT-BAND-AVERAGE.
+
+           STRING "  BAND " WS-BAND-LABEL
+                  "  COUNT: " WS-BAND-PRINT-COUNT
+                  "  TOTAL: " WS-FMT-BAND-SALARY
+                  "  AVG: " WS-FMT-BAND-AVERAGE
+             DELIMITED BY SIZE
+             INTO SR-REPORT-LINE
+           END-STRING.
+           WRITE SR-REPORT-LINE.
+
+           IF WS-SR-FILE-STATUS NOT = "00"
+              DISPLAY "Warning: summary report band-line write failed "
+                      "- status " WS-SR-FILE-STATUS "."
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Write the Grand Total Line After All Departments are Done
+      *-----------------------------------------------------------------
+       3200-WRITE-GRAND-TOTAL.
+           IF WS-GRAND-EMP-COUNT > 0
+              COMPUTE WS-GRAND-SALARY-AVERAGE =
+                 WS-GRAND-SALARY-TOTAL / WS-GRAND-EMP-COUNT
+           ELSE
+              MOVE ZEROES TO WS-GRAND-SALARY-AVERAGE
+           END-IF.
+
+           MOVE WS-GRAND-SALARY-TOTAL TO WS-FMT-GRAND-TOTAL.
+           MOVE WS-GRAND-SALARY-AVERAGE TO WS-FMT-GRAND-AVERAGE.
+
+           MOVE WS-LINE TO SR-REPORT-LINE.
+           WRITE SR-REPORT-LINE.
+
+           DISPLAY WS-LINE.
+           DISPLAY "GRAND TOTAL  COUNT: " WS-GRAND-EMP-COUNT
+                   "  TOTAL: " WS-FMT-GRAND-TOTAL
+                   "  AVG: " WS-FMT-GRAND-AVERAGE.
+
+           STRING "GRAND TOTAL  COUNT: " WS-GRAND-EMP-COUNT
+                  "  TOTAL: " WS-FMT-GRAND-TOTAL
+                  "  AVG: " WS-FMT-GRAND-AVERAGE
+             DELIMITED BY SIZE
+             INTO SR-REPORT-LINE
+           END-STRING.
+           WRITE SR-REPORT-LINE.
+
+           IF WS-SR-FILE-STATUS NOT = "00"
+              DISPLAY "Warning: summary report grand-total write "
+                      "failed - status " WS-SR-FILE-STATUS "."
+           END-IF.
+
+           DISPLAY "COMPANY-WIDE SALARY BANDS:".
+
+           MOVE "  UNDER $30,000" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND1-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND1-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $30,000-$49,999" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND2-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND2-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $50,000-$74,999" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND3-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND3-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $75,000-$99,999" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND4-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND4-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $100,000-$149,999" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND5-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND5-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+           MOVE "  $150,000 AND OVER" TO WS-BAND-LABEL.
+           MOVE WS-GRAND-BAND6-COUNT TO WS-BAND-PRINT-COUNT.
+           MOVE WS-GRAND-BAND6-SALARY TO WS-BAND-PRINT-SALARY.
+           PERFORM 3120-PRINT-SALARY-BAND-LINE.
+
+      *-----------------------------------------------------------------
+      * Check SQL Status and Handle Errors
+      *-----------------------------------------------------------------
+       8000-CHECK-SQL-STATUS.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           MOVE SQLERRMC TO WS-SQL-MSG.
+
+           IF SQLCODE < 0
+              STRING "SQL ERROR: " DELIMITED BY SIZE
+                     WS-SQL-STATUS DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-SQL-MSG DELIMITED BY SIZE
+                INTO WS-ERROR-MSG
+              DISPLAY WS-ERROR-MSG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Program Termination
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DB-CONNECTED
+              EXEC SQL
+                  DISCONNECT CURRENT
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 DISPLAY "Successfully disconnected from database."
+              ELSE
+                 DISPLAY "Error during database disconnect."
+              END-IF
+           END-IF.
+
+           DISPLAY WS-LINE.
+           DISPLAY "Department summary report program terminated.".
+           DISPLAY WS-LINE.
