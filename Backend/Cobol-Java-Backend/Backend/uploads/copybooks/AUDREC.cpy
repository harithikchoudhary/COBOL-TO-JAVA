@@ -0,0 +1,17 @@
+      *****************************************************************
+      * COPYBOOK:  AUDREC
+      * PURPOSE:   Audit trail record written to the sequential audit
+      *            log every time an EMPLOYEES row is inserted,
+      *            updated, or terminated. One record per change.
+      *****************************************************************
+       01 WS-AUDIT-RECORD.
+          05 AUD-EMP-ID               PIC 9(5).
+          05 AUD-OPERATION            PIC X(06).
+          05 AUD-OLD-DEPT             PIC X(15).
+          05 AUD-NEW-DEPT             PIC X(15).
+          05 AUD-OLD-POSITION         PIC X(20).
+          05 AUD-NEW-POSITION         PIC X(20).
+          05 AUD-OLD-SALARY           PIC 9(7)V99.
+          05 AUD-NEW-SALARY           PIC 9(7)V99.
+          05 AUD-TIMESTAMP            PIC X(21).
+          05 AUD-TERMINAL-USER        PIC X(20).
