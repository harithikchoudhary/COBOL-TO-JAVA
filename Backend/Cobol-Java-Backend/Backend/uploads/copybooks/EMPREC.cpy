@@ -0,0 +1,18 @@
+      *****************************************************************
+      * COPYBOOK:  EMPREC
+      * PURPOSE:   Common employee record layout shared by DBCONNECT
+      *            and the batch programs that read/write EMPLOYEES
+      *            (PAYEXTR, DEPTSUMM, RECONCIL).
+      *****************************************************************
+       01 WS-EMPLOYEE-RECORD.
+          05 WS-EMP-ID                PIC 9(5).
+          05 WS-EMP-FIRST-NAME        PIC X(20).
+          05 WS-EMP-LAST-NAME         PIC X(20).
+          05 WS-EMP-DEPT              PIC X(15).
+          05 WS-EMP-POSITION          PIC X(20).
+          05 WS-EMP-SALARY            PIC 9(7)V99.
+          05 WS-EMP-HIRE-DATE         PIC X(10).
+          05 WS-EMP-ACTIVE-FLAG       PIC X(01).
+             88 EMP-ACTIVE            VALUE "Y".
+             88 EMP-TERMINATED        VALUE "N".
+          05 WS-EMP-TERM-DATE         PIC X(10).
