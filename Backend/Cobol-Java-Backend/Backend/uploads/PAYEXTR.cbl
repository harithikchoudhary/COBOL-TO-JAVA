@@ -0,0 +1,287 @@
+*****************************************************************
+      * PROGRAM:  PAYEXTR
+      * AUTHOR:   John Doe
+      * DATE:     2026-08-08
+      * PURPOSE:  Unattended batch extract of active employee pay
+      *           data from EMPLOYEES to a sequential file that the
+      *           nightly payroll run can pick up from disk. Uses
+      *           the same cursor pattern as DBCONNECT's
+      *           3000-RETRIEVE-ALL-EMPLOYEES, but writes records
+      *           instead of displaying them, and takes no ACCEPT
+      *           input so it can run unattended.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09  JD  Added FILE STATUS checking on the extract file
+      *                 so an unattended run no longer fails silently.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXTR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "PAYEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAYROLL-EXTRACT-FILE.
+       01 PR-EXTRACT-RECORD.
+          05 PR-EMP-ID                PIC 9(5).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 PR-EMP-FIRST-NAME        PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 PR-EMP-LAST-NAME         PIC X(20).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 PR-EMP-DEPT              PIC X(15).
+          05 FILLER                   PIC X(1) VALUE SPACE.
+          05 PR-EMP-SALARY            PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * SQL Communication Area
+      *-----------------------------------------------------------------
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Employee Record Structure (shared copybook)
+      *-----------------------------------------------------------------
+       COPY "copybooks/EMPREC.cpy".
+
+      *-----------------------------------------------------------------
+      * Variables for Database Operations
+      *-----------------------------------------------------------------
+       01 WS-DB-CONNECTION.
+          05 WS-DB-NAME               PIC X(20) VALUE "EMPLOYEE_DB".
+          05 WS-DB-USER               PIC X(20) VALUE "ADMIN".
+          05 WS-DB-PASSWORD           PIC X(20) VALUE "P@ssw0rd".
+          05 WS-DB-SERVER             PIC X(30) VALUE "localhost:1521".
+
+       01 WS-FLAGS.
+          05 WS-END-OF-DATA           PIC X(1) VALUE "N".
+             88 END-OF-DATA           VALUE "Y".
+          05 WS-DB-CONNECTED          PIC X(1) VALUE "N".
+             88 DB-CONNECTED          VALUE "Y".
+
+       01 WS-COUNTERS.
+          05 WS-RECORDS-FOUND         PIC 9(5) VALUE ZEROES.
+          05 WS-RECORDS-WRITTEN       PIC 9(5) VALUE ZEROES.
+
+       01 WS-ERROR-HANDLING.
+          05 WS-SQL-STATUS            PIC X(5).
+          05 WS-SQL-MSG               PIC X(70).
+          05 WS-ERROR-MSG             PIC X(100).
+
+       01 WS-DISPLAY-VARIABLES.
+          05 WS-LINE                  PIC X(80) VALUE ALL "-".
+          05 WS-PR-FILE-STATUS        PIC X(2).
+
+      *-----------------------------------------------------------------
+      * SQL Host Variables Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01 HV-EMP-ID                   PIC 9(5).
+       01 HV-EMP-FIRST-NAME           PIC X(20).
+       01 HV-EMP-LAST-NAME            PIC X(20).
+       01 HV-EMP-DEPT                 PIC X(15).
+       01 HV-EMP-SALARY               PIC 9(7)V99.
+       01 HV-DB-USER                  PIC X(20).
+       01 HV-DB-PASSWORD              PIC X(20).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *-----------------------------------------------------------------
+      * Cursor Declaration
+      *-----------------------------------------------------------------
+       EXEC SQL
+          DECLARE PAYROLL_CURSOR CURSOR FOR
+          SELECT EMP_ID, FIRST_NAME, LAST_NAME, DEPARTMENT, SALARY
+          FROM EMPLOYEES
+          WHERE ACTIVE_FLAG = 'Y'
+          ORDER BY EMP_ID
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *-----------------------------------------------------------------
+      * Main Processing Section
+      *-----------------------------------------------------------------
+       0000-MAIN.
+           DISPLAY "PAYROLL EXTRACT BATCH PROGRAM".
+           DISPLAY WS-LINE.
+
+           PERFORM 1000-INITIALIZE.
+
+           IF DB-CONNECTED
+              PERFORM 3000-EXTRACT-PAYROLL-RECORDS
+           END-IF.
+
+           PERFORM 9000-TERMINATE.
+
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Initialize Variables and Connect to Database
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           INITIALIZE WS-EMPLOYEE-RECORD
+                      WS-COUNTERS
+                      WS-ERROR-HANDLING.
+
+           MOVE "N" TO WS-END-OF-DATA.
+           MOVE "N" TO WS-DB-CONNECTED.
+
+           PERFORM 1100-CONNECT-TO-DB.
+
+      *-----------------------------------------------------------------
+      * Database Connection Process
+      *-----------------------------------------------------------------
+       1100-CONNECT-TO-DB.
+           DISPLAY "Connecting to database: " WS-DB-NAME.
+           DISPLAY "Server: " WS-DB-SERVER.
+
+           MOVE WS-DB-USER TO HV-DB-USER.
+           MOVE WS-DB-PASSWORD TO HV-DB-PASSWORD.
+
+           EXEC SQL
+               CONNECT TO :WS-DB-NAME
+               USER :HV-DB-USER
+               USING :HV-DB-PASSWORD
+           END-EXEC.
+
+           PERFORM 8000-CHECK-SQL-STATUS.
+
+           IF SQLCODE = 0
+              MOVE "Y" TO WS-DB-CONNECTED
+              DISPLAY "Successfully connected to database."
+           ELSE
+              DISPLAY "Failed to connect to database."
+              DISPLAY "SQL Error Code: " SQLCODE
+              DISPLAY "SQL Error Message: " SQLERRMC
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Extract All Active Employee Pay Records to the Flat File
+      *-----------------------------------------------------------------
+       3000-EXTRACT-PAYROLL-RECORDS.
+           DISPLAY WS-LINE.
+           DISPLAY "EXTRACTING EMPLOYEE PAY RECORDS".
+           DISPLAY WS-LINE.
+
+           INITIALIZE WS-COUNTERS.
+           MOVE "N" TO WS-END-OF-DATA.
+
+           OPEN OUTPUT PAYROLL-EXTRACT-FILE.
+
+           IF WS-PR-FILE-STATUS NOT = "00"
+              DISPLAY "Extract file could not be opened - status "
+                      WS-PR-FILE-STATUS "; extract cancelled."
+           ELSE
+              EXEC SQL
+                  OPEN PAYROLL_CURSOR
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 PERFORM 3050-WRITE-PAYROLL-RECORD
+                 UNTIL END-OF-DATA
+
+                 EXEC SQL
+                     CLOSE PAYROLL_CURSOR
+                 END-EXEC
+              END-IF
+
+              CLOSE PAYROLL-EXTRACT-FILE
+
+              DISPLAY WS-LINE
+              DISPLAY "Records read from EMPLOYEES: " WS-RECORDS-FOUND
+              DISPLAY "Records written to extract : "
+                      WS-RECORDS-WRITTEN
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Fetch One Employee Record and Write it to the Extract File
+      *-----------------------------------------------------------------
+       3050-WRITE-PAYROLL-RECORD.
+           EXEC SQL
+               FETCH PAYROLL_CURSOR INTO
+                   :HV-EMP-ID,
+                   :HV-EMP-FIRST-NAME,
+                   :HV-EMP-LAST-NAME,
+                   :HV-EMP-DEPT,
+                   :HV-EMP-SALARY
+           END-EXEC.
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-RECORDS-FOUND
+
+              MOVE HV-EMP-ID TO PR-EMP-ID
+              MOVE HV-EMP-FIRST-NAME TO PR-EMP-FIRST-NAME
+              MOVE HV-EMP-LAST-NAME TO PR-EMP-LAST-NAME
+              MOVE HV-EMP-DEPT TO PR-EMP-DEPT
+              MOVE HV-EMP-SALARY TO PR-EMP-SALARY
+
+              WRITE PR-EXTRACT-RECORD
+
+              IF WS-PR-FILE-STATUS NOT = "00"
+                 DISPLAY "Warning: extract write failed for employee "
+                         HV-EMP-ID " - status " WS-PR-FILE-STATUS "."
+              END-IF
+
+              ADD 1 TO WS-RECORDS-WRITTEN
+           ELSE
+              IF SQLCODE = 100
+                 MOVE "Y" TO WS-END-OF-DATA
+              ELSE
+                 PERFORM 8000-CHECK-SQL-STATUS
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Check SQL Status and Handle Errors
+      *-----------------------------------------------------------------
+       8000-CHECK-SQL-STATUS.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           MOVE SQLERRMC TO WS-SQL-MSG.
+
+           IF SQLCODE < 0
+              STRING "SQL ERROR: " DELIMITED BY SIZE
+                     WS-SQL-STATUS DELIMITED BY SIZE
+                     " - " DELIMITED BY SIZE
+                     WS-SQL-MSG DELIMITED BY SIZE
+                INTO WS-ERROR-MSG
+              DISPLAY WS-ERROR-MSG
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Program Termination
+      *-----------------------------------------------------------------
+       9000-TERMINATE.
+           IF DB-CONNECTED
+              EXEC SQL
+                  DISCONNECT CURRENT
+              END-EXEC
+
+              PERFORM 8000-CHECK-SQL-STATUS
+
+              IF SQLCODE = 0
+                 DISPLAY "Successfully disconnected from database."
+              ELSE
+                 DISPLAY "Error during database disconnect."
+              END-IF
+           END-IF.
+
+           DISPLAY WS-LINE.
+           DISPLAY "Payroll extract program terminated.".
+           DISPLAY WS-LINE.
